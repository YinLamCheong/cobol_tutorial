@@ -0,0 +1,265 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DAILYSALES. *> end-of-day Z-report, rolls up SalesLog.dat
+AUTHOR. Yanling.
+DATE-WRITTEN.Aug 15th 2022
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+        SELECT SalesLog ASSIGN TO "SalesLog.dat" *> written by testPOS after every confirmed order
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT ZReport ASSIGN TO "ZReport.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT CloseFlagFile ASSIGN TO "DayClose.dat" *> tells testPOS to hold new orders while this report is rolling up SalesLog
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT CashierFile ASSIGN TO "Cashier.dat" *> same credential file testPOS logs in against -- the Z-report needs a manager login too
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD SalesLog.
+COPY SALESLOG.
+
+FD ZReport.
+01 PrintLine PIC X(60).
+
+FD CloseFlagFile.
+01 CloseFlagData.
+        02 CF-Flag PIC X(1). *> Y = close in progress, N = open for business
+
+FD CashierFile.
+01 CashierData.
+        02 CashierID PIC X(10).
+        02 CashierPswd PIC X(30).
+        02 CashierRole PIC X(1). *> C = cashier, M = manager
+
+WORKING-STORAGE SECTION.
+01 WSEOF PIC A(1) VALUE 'N'.
+
+*> LOGIN VARIABLES -- the Z-report is a manager-only action, same as void/discount in testPOS
+01 CashierTable.
+        05 CashierEntry OCCURS 20 TIMES INDEXED BY CashierIdx.
+            10 TblCashierID PIC X(10).
+            10 TblCashierPswd PIC X(30).
+            10 TblCashierRole PIC X(1).
+01 CashierCount PIC 99 VALUE 0.
+01 MatchedCashierIdx PIC 99 VALUE 0.
+01 LoginIdx PIC 99 VALUE 0.
+01 UserID PIC X(10).
+01 UserPswd PIC X(30).
+01 UserRole PIC X(1).
+        88 UserIsManager VALUE 'M'.
+
+01 PageHeading.
+        05 FILLER PIC X(20) VALUE "DAILY SALES Z-REPORT".
+01 PageFooting.
+        05 FILLER PIC X(20) VALUE SPACE.
+        05 FILLER PIC X(7) VALUE "Page : ".
+        05 PrnPageNum PIC Z9.
+01 Heads PIC X(46) VALUE "Item ID  Item Name               Qty     Amount".
+
+01 ItemDetailLine.
+        05 PrnItemID PIC X(4).
+        05 FILLER PIC X(3) VALUE SPACE.
+        05 PrnItemName PIC X(20).
+        05 FILLER PIC X(3) VALUE SPACE.
+        05 PrnItemQty PIC ZZ9.
+        05 FILLER PIC X(3) VALUE SPACE.
+        05 PrnItemAmount PIC $$,$$9.99.
+
+01 TransCountLine.
+        05 FILLER PIC X(20) VALUE "Transactions rung : ".
+        05 PrnTransCount PIC ZZZ9.
+01 VoidCountLine.
+        05 FILLER PIC X(20) VALUE "Voided orders     : ".
+        05 PrnVoidCount PIC ZZZ9.
+01 TotalSalesLine.
+        05 FILLER PIC X(20) VALUE "Total sales       : ".
+        05 PrnTotalSales PIC $$,$$9.99.
+01 ReportFooting PIC X(13) VALUE "END OF REPORT".
+
+01 LineCount PIC 99 VALUE ZERO.
+        88 NewPageRequired VALUE 40 THRU 99.
+01 PageCount PIC 99 VALUE ZERO.
+
+*> accumulators for the item-by-item breakdown
+01 ItemTable.
+        05 ItemEntry OCCURS 50 TIMES INDEXED BY ItemIdx.
+            10 TblItemID PIC X(4).
+            10 TblItemName PIC X(20).
+            10 TblItemQty PIC 9(5).
+            10 TblItemAmount PIC 9(7)V99.
+01 ItemTableCount PIC 99 VALUE 0.
+01 FoundIdx PIC 99 VALUE 0.
+01 Temp_Count PIC 99.
+
+01 TransCount PIC 9(4) VALUE 0.
+01 VoidCount PIC 9(4) VALUE 0.
+01 TotalSalesNum PIC 9(7)V99 VALUE 0.
+
+PROCEDURE DIVISION.
+PERFORM LOAD_CASHIERS.
+PERFORM LOGIN_CHECK.
+
+PERFORM SET_DAY_CLOSE_FLAG.
+
+OPEN INPUT SalesLog.
+OPEN OUTPUT ZReport.
+PERFORM PrintPageHeading
+READ SalesLog
+        AT END MOVE 'Y' TO WSEOF
+        NOT AT END CONTINUE
+END-READ
+PERFORM PrintReportBody UNTIL WSEOF = 'Y'
+
+PERFORM WriteReportTotals.
+
+CLOSE SalesLog, ZReport.
+
+PERFORM CLEAR_DAY_CLOSE_FLAG.
+
+STOP RUN.
+
+*> LOAD THE CASHIER TABLE FROM CashierFile SO THE LOGIN BELOW CAN CHECK ID/PASSWORD/ROLE
+LOAD_CASHIERS.
+MOVE 0 TO CashierCount
+OPEN INPUT CashierFile
+        MOVE 'N' TO WSEOF
+        PERFORM UNTIL WSEOF = 'Y'
+            READ CashierFile
+                AT END MOVE 'Y' TO WSEOF
+                NOT AT END
+                    ADD 1 TO CashierCount
+                    MOVE CashierID TO TblCashierID(CashierCount)
+                    MOVE CashierPswd TO TblCashierPswd(CashierCount)
+                    MOVE CashierRole TO TblCashierRole(CashierCount)
+            END-READ
+        END-PERFORM
+CLOSE CashierFile
+MOVE 'N' TO WSEOF.
+
+*> THE Z-REPORT IS A MANAGER-ONLY ACTION -- REFUSE TO RUN WITHOUT A VALID MANAGER LOGIN
+LOGIN_CHECK.
+DISPLAY "            DAILY SALES Z-REPORT - MANAGER LOGIN    "
+DISPLAY "====================================================="
+DISPLAY " ENTER USER ID : " WITH NO ADVANCING
+ACCEPT UserID
+DISPLAY " PASSWORD      : " WITH NO ADVANCING
+ACCEPT UserPswd
+
+MOVE 0 TO MatchedCashierIdx
+MOVE 1 TO LoginIdx
+PERFORM UNTIL LoginIdx > CashierCount
+        IF UserID = TblCashierID(LoginIdx)
+            MOVE LoginIdx TO MatchedCashierIdx
+        END-IF
+        ADD 1 TO LoginIdx
+END-PERFORM
+
+IF MatchedCashierIdx = 0
+        DISPLAY "INVALID USER ID OR PASSWORD -- Z-REPORT NOT RUN."
+        STOP RUN
+END-IF
+IF UserPswd NOT = TblCashierPswd(MatchedCashierIdx)
+        DISPLAY "INVALID USER ID OR PASSWORD -- Z-REPORT NOT RUN."
+        STOP RUN
+END-IF
+
+MOVE TblCashierRole(MatchedCashierIdx) TO UserRole
+IF NOT UserIsManager
+        DISPLAY "ONLY A MANAGER CAN RUN THE Z-REPORT."
+        STOP RUN
+END-IF.
+
+*> MARK THE DAY CLOSED SO testPOS HOLDS NEW ORDERS WHILE THIS REPORT RUNS
+SET_DAY_CLOSE_FLAG.
+OPEN OUTPUT CloseFlagFile
+        MOVE 'Y' TO CF-Flag
+        WRITE CloseFlagData
+CLOSE CloseFlagFile.
+
+*> REOPEN FOR BUSINESS ONCE THE REPORT HAS FINISHED READING SalesLog
+CLEAR_DAY_CLOSE_FLAG.
+OPEN OUTPUT CloseFlagFile
+        MOVE 'N' TO CF-Flag
+        WRITE CloseFlagData
+CLOSE CloseFlagFile.
+
+PrintPageHeading.
+WRITE PrintLine FROM PageHeading AFTER ADVANCING PAGE
+WRITE PrintLine FROM Heads AFTER ADVANCING 3 LINES
+MOVE 3 TO LineCount
+ADD 1 TO PageCount.
+
+PrintReportBody.
+IF NewPageRequired
+        MOVE PageCount TO PrnPageNum
+        WRITE PrintLine FROM PageFooting AFTER ADVANCING 3 LINES
+        PERFORM PrintPageHeading
+END-IF
+
+EVALUATE SL-RecType
+    WHEN 'H'
+        ADD 1 TO TransCount
+        ADD SL-Amount TO TotalSalesNum
+    WHEN 'V'
+        ADD 1 TO VoidCount
+    WHEN 'I'
+        PERFORM AccumulateItem
+END-EVALUATE
+
+READ SalesLog
+        AT END MOVE 'Y' TO WSEOF
+        NOT AT END CONTINUE
+END-READ.
+
+*> FIND THIS ITEM ID IN THE ACCUMULATOR TABLE, ADDING A NEW ROW IF NEEDED
+AccumulateItem.
+MOVE 0 TO FoundIdx
+MOVE 1 TO Temp_Count
+PERFORM UNTIL Temp_Count > ItemTableCount
+        IF TblItemID(Temp_Count) = SL-MenuID
+            MOVE Temp_Count TO FoundIdx
+        END-IF
+        ADD 1 TO Temp_Count
+END-PERFORM
+
+IF FoundIdx = 0
+        ADD 1 TO ItemTableCount
+        MOVE ItemTableCount TO FoundIdx
+        MOVE SL-MenuID TO TblItemID(FoundIdx)
+        MOVE SL-MenuItemName TO TblItemName(FoundIdx)
+        MOVE 0 TO TblItemQty(FoundIdx)
+        MOVE 0 TO TblItemAmount(FoundIdx)
+END-IF
+
+ADD SL-Qty TO TblItemQty(FoundIdx)
+ADD SL-Amount TO TblItemAmount(FoundIdx).
+
+*> PRINT THE ITEM BREAKDOWN AND THE REPORT FOOTER
+WriteReportTotals.
+MOVE 1 TO Temp_Count
+PERFORM UNTIL Temp_Count > ItemTableCount
+        IF NewPageRequired
+            MOVE PageCount TO PrnPageNum
+            WRITE PrintLine FROM PageFooting AFTER ADVANCING 3 LINES
+            PERFORM PrintPageHeading
+        END-IF
+        MOVE TblItemID(Temp_Count) TO PrnItemID
+        MOVE TblItemName(Temp_Count) TO PrnItemName
+        MOVE TblItemQty(Temp_Count) TO PrnItemQty
+        MOVE TblItemAmount(Temp_Count) TO PrnItemAmount
+        WRITE PrintLine FROM ItemDetailLine AFTER ADVANCING 1 LINE
+        ADD 1 TO LineCount
+        ADD 1 TO Temp_Count
+END-PERFORM
+
+MOVE TransCount TO PrnTransCount
+WRITE PrintLine FROM TransCountLine AFTER ADVANCING 3 LINES
+MOVE VoidCount TO PrnVoidCount
+WRITE PrintLine FROM VoidCountLine AFTER ADVANCING 1 LINE
+MOVE TotalSalesNum TO PrnTotalSales
+WRITE PrintLine FROM TotalSalesLine AFTER ADVANCING 1 LINE
+MOVE PageCount TO PrnPageNum
+WRITE PrintLine FROM PageFooting AFTER ADVANCING 3 LINES
+WRITE PrintLine FROM ReportFooting AFTER ADVANCING 1 LINE.
