@@ -4,20 +4,30 @@ PROGRAM-ID. coboltut.  *> Table with 'REDEFINES'
 AUTHOR. Yanling.
 DATE-WRITTEN.July 11th 2022 
 ENVIRONMENT DIVISION.
-CONFIGURATION SECTION. 
+CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+        SELECT ProdFile ASSIGN TO "ProdTable.dat" *> catalog for ProdTable -- adding/repricing a shirt colour is now a data change
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ProdFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD ProdFile.
+01 ProdFileRecord.
+        02 PF-ProdName PIC X(5).
+        02 PF-ProdSize1 PIC A.
+        02 PF-ProdSize2 PIC A.
+        02 PF-ProdSize3 PIC A.
 
-DATA DIVISION. 
-FILE SECTION. 
 WORKING-STORAGE SECTION.
-01 ProdTable. 
-        02 ProdData. 
-            03 FILLER PIC X(8) VALUE "Red  SML".
-            03 FILLER PIC X(8) VALUE "Blue SML".
-            03 FILLER PIC X(8) VALUE "GreenSML".
-        02 FILLER REDEFINES ProdData.
-            03 Shirt OCCURS 3 TIMES.
-                04 ProdName PIC X(5).
-                04 ProdSize PIC A OCCURS 3 TIMES. 
+01 ProdFileStatus PIC XX.
+01 WSEOF PIC X VALUE 'N'.
+01 WS-ShirtSub PIC 9 VALUE 1.
+01 ProdTable.
+        02 Shirt OCCURS 3 TIMES.
+            03 ProdName PIC X(5).
+            03 ProdSize PIC A OCCURS 3 TIMES.
 
 01 ChangeMe. 
         02 TextNum PIC X(6).
@@ -32,6 +42,8 @@ WORKING-STORAGE SECTION.
 
 
 PROCEDURE DIVISION.
+*> ProdTable is now loaded from ProdFile instead of a hardcoded FILLER/REDEFINES literal block
+PERFORM LoadProdTable.
 DISPLAY Shirt(1).
 MOVE '123456' TO TextNum.
 DISPLAY FloatNum. 
@@ -46,4 +58,38 @@ MOVE FlNum TO DollarNum
 DISPLAY DollarNum. 
 
 
-STOP RUN. 
+STOP RUN.
+
+*> READ ProdFile INTO ProdTable, CREATING IT WITH THE ORIGINAL DEMO CATALOG IF IT ISN'T THERE YET
+LoadProdTable.
+        OPEN INPUT ProdFile
+        IF ProdFileStatus = "35"
+            PERFORM SeedProdFile
+            OPEN INPUT ProdFile
+        END-IF
+        MOVE 1 TO WS-ShirtSub
+        PERFORM UNTIL WSEOF = 'Y' OR WS-ShirtSub > 3
+            READ ProdFile
+                AT END MOVE 'Y' TO WSEOF
+                NOT AT END
+                    MOVE PF-ProdName TO ProdName(WS-ShirtSub)
+                    MOVE PF-ProdSize1 TO ProdSize(WS-ShirtSub, 1)
+                    MOVE PF-ProdSize2 TO ProdSize(WS-ShirtSub, 2)
+                    MOVE PF-ProdSize3 TO ProdSize(WS-ShirtSub, 3)
+                    ADD 1 TO WS-ShirtSub
+            END-READ
+        END-PERFORM
+        CLOSE ProdFile.
+
+SeedProdFile.
+        OPEN OUTPUT ProdFile
+        MOVE "Red  " TO PF-ProdName
+        MOVE 'S' TO PF-ProdSize1
+        MOVE 'M' TO PF-ProdSize2
+        MOVE 'L' TO PF-ProdSize3
+        WRITE ProdFileRecord
+        MOVE "Blue " TO PF-ProdName
+        WRITE ProdFileRecord
+        MOVE "Green" TO PF-ProdName
+        WRITE ProdFileRecord
+        CLOSE ProdFile.
