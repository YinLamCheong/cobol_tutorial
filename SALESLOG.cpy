@@ -0,0 +1,17 @@
+      *> Shared layout for SalesLog.dat, written by testPOS and read by
+      *> DAILYSALES. One header record (H) per completed or voided order,
+      *> followed by one item record (I) per order line.
+       01 SalesLogRecord.
+           05 SL-RecType PIC X(1). *> H = order header, I = item line, V = voided order header
+           05 SL-UserID PIC X(10).
+           05 SL-Date PIC X(8). *> CCYYMMDD
+           05 SL-Time PIC X(6). *> HHMMSS
+           05 SL-MenuID PIC X(4).
+           05 SL-MenuItemName PIC X(20).
+           05 SL-Qty PIC 9(2).
+           05 SL-Amount PIC 9(6)V99.
+           05 SL-DiscountCode PIC X(8). *> blank when no discount/promo code was applied
+           05 SL-Tender1Type PIC X(4). *> CASH or CARD
+           05 SL-Tender1Amt PIC 9(6)V99.
+           05 SL-Tender2Type PIC X(4). *> second tender type when the order was split, else spaces
+           05 SL-Tender2Amt PIC 9(6)V99.
