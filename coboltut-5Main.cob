@@ -15,7 +15,11 @@ WORKING-STORAGE SECTION.
 
 
 PROCEDURE DIVISION.
-CALL 'coboltut-5' USING Num1, Num2, Sum1.
+CALL 'coboltut-5' USING Num1, Num2, Sum1
+    ON EXCEPTION
+        DISPLAY "coboltut-5 subprogram unavailable -- cannot compute the sum."
+        STOP RUN
+END-CALL.
 
 DISPLAY Num1 " + " Num2 " = " Sum1.
 
