@@ -9,32 +9,54 @@ FILE-CONTROL.
         SELECT WorkFile ASSIGN TO 'work.tmp'.
         SELECT OrgFile ASSIGN TO 'student.dat'
             ORGANIZATION IS LINE SEQUENTIAL.
-        SELECT SortedFile ASSIGN TO 'student2.dat'
-            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT SortedFile ASSIGN TO 'student2.dat' *> indexed so downstream programs can random-access the sorted result by SIDNum instead of re-scanning it
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC *> DYNAMIC (not SEQUENTIAL) because SORT...GIVING writes in whichever key the run picked, and the name-sort branch writes out of SIDNum order
+            RECORD KEY IS SIDNum
+            FILE STATUS IS SortedFileStatus.
 
 DATA DIVISION. 
 FILE SECTION.
 FD OrgFile.  *> FD = file description
-01 StudData. 
+01 StudData.
         02 IDNum PIC 9.
         02 StudName PIC X(10).
+        02 Score PIC 999.
 
 SD WorkFile. *> SD = sorted file description
-01 WStudData. 
+01 WStudData.
         02 WIDNum PIC 9.
         02 WStudName PIC X(10).
+        02 WScore PIC 999.
 
-FD SortedFile. 
-01 SStudData. 
+FD SortedFile.
+01 SStudData.
         02 SIDNum PIC 9.
         02 SStudName PIC X(10).
+        02 SScore PIC 999.
 
 WORKING-STORAGE SECTION.
+01 WS-SortChoice PIC X.
+        88 SortByName VALUE '2'.
+01 SortedFileStatus PIC XX.
 
 PROCEDURE DIVISION.
-*> Data Sorting and save to another file
-SORT WorkFile ON ASCENDING KEY SIDNum
-        USING OrgFile
-        GIVING SortedFile.  *> AUTO gen this file
+*> Data Sorting and save to another file -- sort key picked at run time instead of being
+*> baked into the SORT statement, with the other field always used as the tiebreak
+DISPLAY "Sort by (1) ID Number or (2) Student Name : " WITH NO ADVANCING.
+ACCEPT WS-SortChoice.
+EVALUATE TRUE
+    WHEN SortByName
+        SORT WorkFile ON ASCENDING KEY WStudName ASCENDING KEY WIDNum
+            USING OrgFile
+            GIVING SortedFile  *> AUTO gen this file
+    WHEN OTHER
+        SORT WorkFile ON ASCENDING KEY WIDNum ASCENDING KEY WStudName
+            USING OrgFile
+            GIVING SortedFile  *> AUTO gen this file
+END-EVALUATE.
+IF SortedFileStatus NOT = "00"
+    DISPLAY "student2.dat did not sort cleanly, status " SortedFileStatus
+END-IF.
 
-STOP RUN. 
+STOP RUN.
