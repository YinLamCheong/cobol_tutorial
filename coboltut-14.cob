@@ -4,53 +4,107 @@ PROGRAM-ID. coboltut.   *> work with table
 AUTHOR. Yanling.
 DATE-WRITTEN.July 11th 2022 
 ENVIRONMENT DIVISION.
-CONFIGURATION SECTION. 
+CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+        SELECT ProductFile ASSIGN TO "Product.dat" *> catalog for OrderTable -- adding/repricing a product is now a data change
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ProductFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD ProductFile.
+01 ProductRecord.
+        02 PR-ProdName PIC X(10).
+        02 PR-Size1 PIC A.
+        02 PR-Size2 PIC A.
+        02 PR-Size3 PIC A.
 
-DATA DIVISION. 
-FILE SECTION. 
 WORKING-STORAGE SECTION.
+01 ProductFileStatus PIC XX.
+01 WSEOF PIC X VALUE 'N'.
 01 Table1.
         02 Friend PIC X(15) OCCURS 4 TIMES. *> "OCCURS 4 TIMES" means only can store 4 records
 
-01 CustTable. 
-        02 CustName OCCURS 5 TIMES. 
-            03 FName PIC X(15). 
+01 CustTable.
+        02 CustName OCCURS 5 TIMES.
+            03 FName PIC X(15).
             03 LName PIC X(15).
 
+01 WS-FriendSub PIC 9.
+        88 FriendSubValid VALUES 1 THRU 4.
+01 WS-FriendValue PIC X(15).
+01 WS-CustSub PIC 9.
+        88 CustSubValid VALUES 1 THRU 5.
+01 WS-FNameValue PIC X(15).
+01 WS-LNameValue PIC X(15).
+01 WS-DumpSub PIC 9.
+01 DumpFriendHeading PIC X(19) VALUE "---- Friends ----".
+01 DumpFriendLine.
+        02 FILLER PIC X(9) VALUE "Friend : ".
+        02 PrnFriend PIC X(15).
+01 DumpCustHeading PIC X(26) VALUE "First Name      Last Name".
+01 DumpCustLine.
+        02 PrnCustFName PIC X(15).
+        02 FILLER PIC X(2) VALUE SPACE.
+        02 PrnCustLName PIC X(15).
+
 01 OrderTable.
-        02 Product OCCURS 2 TIMES INDEXED BY I.
+        02 Product OCCURS 2 TIMES ASCENDING KEY IS ProdName INDEXED BY I. *> ASCENDING KEY lets LookUp use a binary SEARCH ALL instead of a linear scan
             03 ProdName PIC X(10).
             03 ProdSize OCCURS 3 TIMES INDEXED BY J.
                 04 SizeType PIC A. 
 
 
 PROCEDURE DIVISION.
-*> table with one data 
-MOVE 'Joy' TO Friend(1).
-MOVE 'Willow' TO Friend(2).
-MOVE 'Ivy' TO Friend(3).
-MOVE 'Yan' TO Friend(4).
+*> table with one data -- every store now goes through a bounds-checked paragraph instead of a bare MOVE ... TO Friend(n)
+MOVE 1 TO WS-FriendSub
+MOVE 'Joy' TO WS-FriendValue
+PERFORM StoreFriend
+MOVE 2 TO WS-FriendSub
+MOVE 'Willow' TO WS-FriendValue
+PERFORM StoreFriend
+MOVE 3 TO WS-FriendSub
+MOVE 'Ivy' TO WS-FriendValue
+PERFORM StoreFriend
+MOVE 4 TO WS-FriendSub
+MOVE 'Yan' TO WS-FriendValue
+PERFORM StoreFriend
 DISPLAY Friend(1).
-DISPLAY Table1.
-
-*> table with multiple columns/data
-MOVE 'Paul' TO FName(1).
-MOVE 'Smith' TO LName(1).
-MOVE 'Sally' TO FName(2).
-MOVE 'Petch' TO LName(2). 
-MOVE 'Howard' TO LName(3).
+DISPLAY DumpFriendHeading.
+PERFORM DumpTable1 VARYING WS-DumpSub FROM 1 BY 1 UNTIL WS-DumpSub > 4.
+
+*> prove the guard catches an out-of-range subscript instead of corrupting adjacent storage
+MOVE 5 TO WS-FriendSub
+MOVE 'Extra' TO WS-FriendValue
+PERFORM StoreFriend.
+
+*> table with multiple columns/data -- same bounds-checked pattern
+MOVE 1 TO WS-CustSub
+MOVE 'Paul' TO WS-FNameValue
+MOVE 'Smith' TO WS-LNameValue
+PERFORM StoreCustName
+MOVE 2 TO WS-CustSub
+MOVE 'Sally' TO WS-FNameValue
+MOVE 'Petch' TO WS-LNameValue
+PERFORM StoreCustName
+MOVE 3 TO WS-CustSub
+MOVE SPACE TO WS-FNameValue
+MOVE 'Howard' TO WS-LNameValue
+PERFORM StoreCustName
 DISPLAY CustName(1).
-DISPLAY CustTable.
+DISPLAY DumpCustHeading.
+PERFORM DumpCustTable VARYING WS-DumpSub FROM 1 BY 1 UNTIL WS-DumpSub > 5.
+
+*> prove the guard catches an out-of-range subscript instead of corrupting adjacent storage
+MOVE 6 TO WS-CustSub
+MOVE 'Nobody' TO WS-FNameValue
+MOVE 'Home' TO WS-LNameValue
+PERFORM StoreCustName.
 
 
-*> Table with Indexed
-SET I J TO 1. 
-MOVE 'Blue Shirt' TO Product(I).
-MOVE 'S' TO ProdSize(I, J). 
-SET J UP BY 1. 
-MOVE 'M' TO  ProdSize(I, J).
-SET J DOWN BY 1. 
-MOVE 'Blue ShirtSMLRed Shirt SML' TO OrderTable.
+*> Table with Indexed -- OrderTable is now loaded from ProductFile instead of hardcoded MOVE statements
+PERFORM LoadOrderTable.
 PERFORM GetProduct VARYING I FROM 1 BY 1 UNTIL I > 2.
 GO TO LookUp.
 
@@ -63,11 +117,70 @@ GetSizes.
         DISPLAY ProdSize(I, J).
 
 LookUp.
-        SET I TO 1. 
-        SEARCH Product
+        SEARCH ALL Product
             AT END DISPLAY 'Product Not Found'
             WHEN ProdName(I) = 'Red Shirt'
                 DISPLAY 'Red Shirt Found'
-            END-SEARCH. 
+            END-SEARCH.
+
+STOP RUN.
+
+*> READ ProductFile INTO OrderTable, CREATING IT WITH THE ORIGINAL DEMO CATALOG IF IT ISN'T THERE YET
+LoadOrderTable.
+        OPEN INPUT ProductFile
+        IF ProductFileStatus = "35"
+            PERFORM SeedProductFile
+            OPEN INPUT ProductFile
+        END-IF
+        SET I TO 1
+        PERFORM UNTIL WSEOF = 'Y' OR I > 2
+            READ ProductFile
+                AT END MOVE 'Y' TO WSEOF
+                NOT AT END
+                    MOVE PR-ProdName TO ProdName(I)
+                    MOVE PR-Size1 TO ProdSize(I, 1)
+                    MOVE PR-Size2 TO ProdSize(I, 2)
+                    MOVE PR-Size3 TO ProdSize(I, 3)
+                    SET I UP BY 1
+            END-READ
+        END-PERFORM
+        CLOSE ProductFile.
+
+*> BOUNDS-CHECKED ACCESS TO Friend(WS-FriendSub) -- guards against a future caller passing an out-of-range subscript
+StoreFriend.
+        IF FriendSubValid
+            MOVE WS-FriendValue TO Friend(WS-FriendSub)
+        ELSE
+            DISPLAY "Friend subscript " WS-FriendSub " is out of range (1-4)"
+        END-IF.
+
+*> BOUNDS-CHECKED ACCESS TO CustName(WS-CustSub)
+StoreCustName.
+        IF CustSubValid
+            MOVE WS-FNameValue TO FName(WS-CustSub)
+            MOVE WS-LNameValue TO LName(WS-CustSub)
+        ELSE
+            DISPLAY "CustName subscript " WS-CustSub " is out of range (1-5)"
+        END-IF.
+
+*> ONE ROW OF THE Friend TABLE, LABELED, IN PLACE OF A RAW DISPLAY Table1
+DumpTable1.
+        MOVE Friend(WS-DumpSub) TO PrnFriend
+        DISPLAY DumpFriendLine.
+
+*> ONE ROW OF THE CustName TABLE, LABELED, IN PLACE OF A RAW DISPLAY CustTable
+DumpCustTable.
+        MOVE FName(WS-DumpSub) TO PrnCustFName
+        MOVE LName(WS-DumpSub) TO PrnCustLName
+        DISPLAY DumpCustLine.
 
-STOP RUN. 
+SeedProductFile.
+        OPEN OUTPUT ProductFile
+        MOVE "Blue Shirt" TO PR-ProdName
+        MOVE 'S' TO PR-Size1
+        MOVE 'M' TO PR-Size2
+        MOVE 'L' TO PR-Size3
+        WRITE ProductRecord
+        MOVE "Red Shirt " TO PR-ProdName
+        WRITE ProductRecord
+        CLOSE ProductFile.
