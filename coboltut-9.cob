@@ -12,10 +12,10 @@ WORKING-STORAGE SECTION.
 01 SampStr    PIC X(18) VALUE 'eerie lamp sneezed'.
 01 NumChars   PIC 99    VALUE 0.
 01 NumEs      PIC 99    VALUE 0.
-01 FName      PIC X(6)  VALUE 'Martin'.
+01 FName      PIC X(15) VALUE 'Martin'.
 01 MName      PIC X(11) VALUE 'Luther King'.
-01 LName      PIC X(4)  VALUE 'King'.
-01 FLName     PIC X(11).
+01 LName      PIC X(15) VALUE 'King'.
+01 FLName     PIC X(31).
 01 FMLName    PIC X(18).
 01 SStr1      PIC X(7)  VALUE "The egg".
 01 SStr2      PIC X(9)  VALUE "is #1 and".
@@ -32,12 +32,9 @@ INSPECT SampStr TALLYING NumEs FOR ALL 'e'.
 DISPLAY "Number of Es : " NumEs.
 DISPLAY FUNCTION UPPER-CASE(SampStr)
 DISPLAY FUNCTION LOWER-CASE(SampStr)
-*> joined string (1)
-STRING FName DELIMITED BY SIZE *> BY SIZE means take whole string
-SPACE 
-LName DELIMITED BY SIZE 
-INTO FLName.
-DISPLAY FLName. 
+*> joined string (1) -- now done by the shared NAMEUTIL subprogram instead of retyping the STRING here
+CALL "NAMEJOIN" USING FName, LName, FLName.
+DISPLAY FLName.
 
 *> joined string (2)
 STRING FLName DELIMITED BY SPACES *> after spaces de words will not displayed
