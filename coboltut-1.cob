@@ -13,31 +13,81 @@ WORKING-STORAGE SECTION.
 01 Num2 PIC 9 VALUE ZEROS.
 01 Total PIC 9 VALUE 0.
 01 SSNum.
-       02 SSArea PIC 999. 
-       02 SSGroup PIC 99. 
-       02 SSSerial PIC 9999. 
+       02 SSArea PIC 999.
+       02 SSGroup PIC 99.
+       02 SSSerial PIC 9999.
 01 PIValue CONSTANT AS 3.142.
+01 WS-NumInput PIC X(1).
+01 WS-SSNumInput PIC X(9).
+01 WS-ValidInput PIC X VALUE 'N'.
+       88 ValidInput VALUE 'Y'.
 
 
 PROCEDURE DIVISION.
 DISPLAY "What is your name " WITH NO ADVANCING
 ACCEPT UserName
-DISPLAY "Welcome to COBOL World! " UserName 
+DISPLAY "Welcome to COBOL World! " UserName
 
 MOVE ZERO TO UserName
 DISPLAY UserName
 
 DISPLAY "Enter 2 values to sum "
-ACCEPT Num1
-ACCEPT Num2
+PERFORM GetNum1
+PERFORM GetNum2
 COMPUTE Total = Num1 + Num2
 DISPLAY Num1 " + " Num2 " = " Total
 
-DISPLAY "Enter your social security number "
-ACCEPT SSNum
+PERFORM GetSSNum
 DISPLAY "Area " SSArea
 DISPLAY "Group " SSGroup
 
 
 
 STOP RUN.
+
+*> VALIDATE THE FIRST ADDEND IS A SINGLE DIGIT BEFORE USING IT, INSTEAD OF TRUSTING RAW ACCEPT
+GetNum1.
+        MOVE 'N' TO WS-ValidInput
+        PERFORM UNTIL ValidInput
+            DISPLAY "Enter first value (0-9) : " WITH NO ADVANCING
+            ACCEPT WS-NumInput
+            IF WS-NumInput IS NUMERIC
+                MOVE WS-NumInput TO Num1
+                SET ValidInput TO TRUE
+            ELSE
+                DISPLAY "Invalid entry -- please enter a single digit 0-9."
+            END-IF
+        END-PERFORM.
+
+*> VALIDATE THE SECOND ADDEND THE SAME WAY
+GetNum2.
+        MOVE 'N' TO WS-ValidInput
+        PERFORM UNTIL ValidInput
+            DISPLAY "Enter second value (0-9) : " WITH NO ADVANCING
+            ACCEPT WS-NumInput
+            IF WS-NumInput IS NUMERIC
+                MOVE WS-NumInput TO Num2
+                SET ValidInput TO TRUE
+            ELSE
+                DISPLAY "Invalid entry -- please enter a single digit 0-9."
+            END-IF
+        END-PERFORM.
+
+*> VALIDATE THE SOCIAL SECURITY NUMBER IS ALL DIGITS BEFORE SPLITTING IT INTO SSArea/SSGroup/SSSerial,
+*> THEN REJECT THE WELL-KNOWN INVALID PATTERNS (AREA 000 OR 900-999, GROUP 00, SERIAL 0000)
+GetSSNum.
+        MOVE 'N' TO WS-ValidInput
+        PERFORM UNTIL ValidInput
+            DISPLAY "Enter your social security number (9 digits) : " WITH NO ADVANCING
+            ACCEPT WS-SSNumInput
+            IF WS-SSNumInput IS NUMERIC
+                MOVE WS-SSNumInput TO SSNum
+                IF SSArea = ZERO OR SSArea >= 900 OR SSGroup = ZERO OR SSSerial = ZERO
+                    DISPLAY "Invalid entry -- that SSN pattern (area 000/900-999, group 00, or serial 0000) is never issued."
+                ELSE
+                    SET ValidInput TO TRUE
+                END-IF
+            ELSE
+                DISPLAY "Invalid entry -- please enter 9 digits, no dashes or letters."
+            END-IF
+        END-PERFORM.
