@@ -0,0 +1,12 @@
+      *> Shared layout for ErrorLog.dat -- a common, timestamped record of
+      *> data-entry/validation errors that used to just scroll off the
+      *> screen as a DISPLAY message. Any program that COPYs this can
+      *> OPEN EXTEND ErrorLogFile and WRITE ErrorLogRecord to keep a
+      *> permanent trail of how often these conditions actually happen.
+       01 ErrorLogRecord.
+           05 EL-ProgramName PIC X(12).
+           05 EL-Paragraph PIC X(20).
+           05 EL-KeyValue PIC X(20).
+           05 EL-Message PIC X(40).
+           05 EL-Date PIC 9(8). *> CCYYMMDD
+           05 EL-Time PIC 9(6). *> HHMMSS
