@@ -6,17 +6,28 @@ DATE-WRITTEN.July 7th 2022
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION. 
 FILE-CONTROL.
-        SELECT CustomerFile ASSIGN TO "customer.txt"  *>will gen automatically
-            ORGANIZATION IS LINE SEQUENTIAL
-            ACCESS IS SEQUENTIAL.
+        SELECT CustomerFile ASSIGN TO "Customer.dat"  *>will gen automatically; same file coboltut-11/12 use
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS IDNum
+            ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+            FILE STATUS IS CustomerFileStatus.
+        SELECT BackupFile ASSIGN TO WS-BackupFileName *> dated copy of Customer.dat, written before OPEN OUTPUT wipes it
+            ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION. 
 FILE SECTION. 
 FD CustomerFile. *> FD = File Description
-01 CustomerData.
-        02 IDNum PIC 9(5).
-        02 CustName.
-            03 FirstName PIC X(15).
-            03 LastName PIC X(15).
+COPY CUSTOMER.
+
+FD BackupFile.
+01 BackupRecord.
+        02 BkIDNum PIC 9(5).
+        02 BkCustName.
+            03 BkFirstName PIC X(15).
+            03 BkLastName PIC X(15).
+            03 BkEmailAddr PIC X(25).
+            03 BkPhoneNum PIC X(12).
+        02 BkLoyaltyPoints PIC 9(7).
 
 WORKING-STORAGE SECTION.
 01 WsCustomerData.
@@ -24,16 +35,51 @@ WORKING-STORAGE SECTION.
         02 WsCustName.
             03 WsFirstName PIC X(15).
             03 WsLastName PIC X(15).
+            03 WsEmailAddr PIC X(25).
+            03 WsPhoneNum PIC X(12).
+        02 WsLoyaltyPoints PIC 9(7).
+01 CustomerFileStatus PIC XX.
+01 WS-Today PIC 9(8).
+01 WS-BackupFileName PIC X(30).
+01 WSEOF PIC X VALUE 'N'.
 
 
 PROCEDURE DIVISION.
+PERFORM BACKUP_CUSTOMER_FILE.
 OPEN OUTPUT CustomerFile. *> use 'OUTPUT' will direct renew the data inside the .dat file, previous info will disappear
         MOVE 00001 TO IDNum.
         MOVE 'Doug' TO FirstName.
         MOVE 'Thomas' TO LastName.
+        MOVE ZERO TO LoyaltyPoints.
         WRITE CustomerData
         END-WRITE.
 CLOSE CustomerFile.
 
 
-STOP RUN. 
+STOP RUN.
+
+*> COPY ANY EXISTING customer.txt TO A DATED BACKUP BEFORE OPEN OUTPUT WIPES IT
+BACKUP_CUSTOMER_FILE.
+ACCEPT WS-Today FROM DATE YYYYMMDD.
+STRING "customer_" DELIMITED BY SIZE
+        WS-Today DELIMITED BY SIZE
+        ".bak" DELIMITED BY SIZE
+        INTO WS-BackupFileName.
+OPEN INPUT CustomerFile.
+IF CustomerFileStatus = "00"
+        MOVE 'N' TO WSEOF
+        OPEN OUTPUT BackupFile
+        READ CustomerFile INTO WsCustomerData
+                AT END MOVE 'Y' TO WSEOF
+        END-READ
+        PERFORM COPY_ONE_CUSTOMER UNTIL WSEOF = 'Y'
+        CLOSE BackupFile
+END-IF
+CLOSE CustomerFile.
+
+COPY_ONE_CUSTOMER.
+MOVE WsCustomerData TO BackupRecord
+WRITE BackupRecord
+READ CustomerFile INTO WsCustomerData
+        AT END MOVE 'Y' TO WSEOF
+END-READ.
