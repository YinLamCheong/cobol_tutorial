@@ -13,35 +13,104 @@ FILE-CONTROL.
             ORGANIZATION IS LINE SEQUENTIAL.
         SELECT NewFile ASSIGN TO 'student4.dat'
             ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT DupReport ASSIGN TO 'DuplicateIDs.rpt' *> IDs seen in both File1 and File2 before trusting NewFile
+            ORGANIZATION IS LINE SEQUENTIAL.
 
-DATA DIVISION. 
+DATA DIVISION.
 FILE SECTION.
 FD File1.  *> FD = file description
-01 StudData. 
+01 StudData.
         02 IDNum PIC 9.
         02 StudName PIC X(10).
+        02 Score PIC 999.
 
-FD File2.  
-01 StudData2. 
+FD File2.
+01 StudData2.
         02 IDNum2 PIC 9.
         02 StudName2 PIC X(10).
+        02 Score2 PIC 999.
 
 SD WorkFile. *> SD = sorted file description
-01 WStudData. 
+01 WStudData.
         02 WIDNum PIC 9.
         02 WStudName PIC X(10).
+        02 WScore PIC 999.
 
-FD NewFile. 
-01 NStudData. 
+FD NewFile.
+01 NStudData.
         02 NIDNum PIC 9.
         02 NStudName PIC X(10).
+        02 NScore PIC 999.
+
+FD DupReport.
+01 DupLine PIC X(40).
 
 WORKING-STORAGE SECTION.
+01 WS-EOF1 PIC X.
+01 WS-EOF2 PIC X.
+01 WS-IDSeen1.
+        02 WS-IDFlag1 OCCURS 10 TIMES PIC X VALUE 'N'.
+01 WS-IDSeen2.
+        02 WS-IDFlag2 OCCURS 10 TIMES PIC X VALUE 'N'.
+01 WS-DupSub PIC 99.
+01 WS-DupFound PIC X VALUE 'N'.
+01 DupDetailLine.
+        02 FILLER PIC X(30) VALUE "Duplicate ID in both files : ".
+        02 PrnDupID PIC 9.
+01 NoDupLine PIC X(28) VALUE "No duplicate IDs found".
 
 PROCEDURE DIVISION.
 *> Data merging from different files & sorting into new file
 MERGE WorkFile ON ASCENDING KEY NIDNum
         USING File1, File2
-        GIVING NewFile. 
+        GIVING NewFile.
+
+*> post-merge check -- MERGE only orders, it doesn't dedupe IDNum across File1/File2
+PERFORM ScanFile1.
+PERFORM ScanFile2.
+PERFORM ReportDuplicates.
+
+STOP RUN.
+
+*> RECORD WHICH IDs APPEAR IN File1
+ScanFile1.
+        MOVE 'N' TO WS-EOF1
+        OPEN INPUT File1
+        PERFORM UNTIL WS-EOF1 = 'Y'
+            READ File1
+                AT END MOVE 'Y' TO WS-EOF1
+                NOT AT END
+                    ADD 1 TO IDNum GIVING WS-DupSub
+                    MOVE 'Y' TO WS-IDFlag1(WS-DupSub)
+            END-READ
+        END-PERFORM
+        CLOSE File1.
+
+*> RECORD WHICH IDs APPEAR IN File2, AND FLAG ANY THAT File1 ALSO HAD
+ScanFile2.
+        MOVE 'N' TO WS-EOF2
+        OPEN INPUT File2
+        PERFORM UNTIL WS-EOF2 = 'Y'
+            READ File2
+                AT END MOVE 'Y' TO WS-EOF2
+                NOT AT END
+                    ADD 1 TO IDNum2 GIVING WS-DupSub
+                    MOVE 'Y' TO WS-IDFlag2(WS-DupSub)
+            END-READ
+        END-PERFORM
+        CLOSE File2.
 
-STOP RUN. 
+*> WRITE EVERY ID FLAGGED IN BOTH FILES TO THE EXCEPTION REPORT
+ReportDuplicates.
+        OPEN OUTPUT DupReport
+        PERFORM VARYING WS-DupSub FROM 1 BY 1 UNTIL WS-DupSub > 10
+            IF WS-IDFlag1(WS-DupSub) = 'Y' AND WS-IDFlag2(WS-DupSub) = 'Y'
+                MOVE 'Y' TO WS-DupFound
+                COMPUTE PrnDupID = WS-DupSub - 1
+                WRITE DupLine FROM DupDetailLine
+            END-IF
+        END-PERFORM
+        IF WS-DupFound = 'N'
+            WRITE DupLine FROM NoDupLine
+        END-IF
+        CLOSE DupReport.
