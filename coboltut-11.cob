@@ -6,17 +6,16 @@ DATE-WRITTEN.July 7th 2022
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION. 
 FILE-CONTROL.
-        SELECT CustomerFile ASSIGN TO "Customer.dat"  *>Below using EXTEND so the .dat file must exist!!
-            ORGANIZATION IS LINE SEQUENTIAL
-            ACCESS IS SEQUENTIAL.
+        SELECT CustomerFile ASSIGN TO "Customer.dat"  *>created automatically on first run if it isn't there yet
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS IDNum
+            ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+            FILE STATUS IS CustomerFileStatus.
 DATA DIVISION. 
 FILE SECTION. 
 FD CustomerFile. *> FD = File Description
-01 CustomerData.
-        02 IDNum PIC 9(5).
-        02 CustName.
-            03 FirstName PIC X(15).
-            03 LastName PIC X(15).
+COPY CUSTOMER.
 
 WORKING-STORAGE SECTION.
 01 WsCustomerData.
@@ -24,17 +23,25 @@ WORKING-STORAGE SECTION.
         02 WsCustName.
             03 WsFirstName PIC X(15).
             03 WsLastName PIC X(15).
+            03 WsEmailAddr PIC X(25).
+            03 WsPhoneNum PIC X(12).
+        02 WsLoyaltyPoints PIC 9(7).
 01 WSEOF PIC A(1).
+01 CustomerFileStatus PIC XX.
 
 PROCEDURE DIVISION.
+*> create Customer.dat if this is the first run and it doesn't exist yet
+PERFORM EnsureCustomerFileExists.
+
 *> add on info into the file
-OPEN EXTEND CustomerFile. *> will not rub the previous info in the .dat file, only add data
+OPEN I-O CustomerFile. *> indexed files can't use EXTEND; I-O lets us add a record by key without disturbing the rest
         DISPLAY "Customer ID " WITH NO ADVANCING *> 'WITH NO ADVANCING' means cursor will be placed after the last character of the display statement. Else, the cursor will be in the new line.
         ACCEPT IDNum
         DISPLAY "Customer First Name " WITH NO ADVANCING 
         ACCEPT FirstName
         DISPLAY "Customer Last Name " WITH NO ADVANCING 
         ACCEPT LastName
+        MOVE ZERO TO LoyaltyPoints
         WRITE CustomerData
         END-WRITE.
 CLOSE CustomerFile.
@@ -42,11 +49,21 @@ CLOSE CustomerFile.
 *> read the data from the file
 OPEN INPUT CustomerFile. *> will not rub the previous info in the .dat file, only add data
         PERFORM UNTIL WSEOF ='Y'
-            READ CustomerFile INTO WsCustomerData
+            READ CustomerFile NEXT RECORD INTO WsCustomerData
                 AT END MOVE 'Y' TO WSEOF
                 NOT AT END DISPLAY WsCustomerData
             END-READ
         END-PERFORM
 CLOSE CustomerFile.
 
-STOP RUN. 
+STOP RUN.
+
+*> PROBE FOR Customer.dat; IF IT'S NOT THERE YET, CREATE IT EMPTY
+EnsureCustomerFileExists.
+OPEN I-O CustomerFile
+IF CustomerFileStatus = "35"
+        OPEN OUTPUT CustomerFile
+        CLOSE CustomerFile
+ELSE
+        CLOSE CustomerFile
+END-IF.
