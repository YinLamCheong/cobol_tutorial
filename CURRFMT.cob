@@ -0,0 +1,27 @@
+        >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CURRFMT. *> formats a raw amount using the locale's currency symbol (LOCALE.cpy) instead of a symbol fixed in a PIC $ edited field
+AUTHOR. Yanling.
+DATE-WRITTEN.Aug 25th 2022
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+DATA DIVISION.
+FILE SECTION.
+WORKING-STORAGE SECTION.
+01 CF-EditedAmount PIC Z,ZZZ,ZZ9.99.
+
+LINKAGE SECTION.
+01 CF-Amount PIC 9(7)V99.
+01 CF-Symbol PIC X.
+01 CF-Formatted PIC X(12).
+
+PROCEDURE DIVISION USING CF-Amount, CF-Symbol, CF-Formatted.
+        MOVE CF-Amount TO CF-EditedAmount
+        MOVE SPACE TO CF-Formatted
+        STRING CF-Symbol DELIMITED BY SIZE
+            FUNCTION TRIM(CF-EditedAmount) DELIMITED BY SIZE
+            INTO CF-Formatted
+        END-STRING
+
+        GOBACK.
