@@ -10,14 +10,30 @@ DATA DIVISION.
 FILE SECTION. 
 WORKING-STORAGE SECTION.
 01 Price PIC 9(4)V99.
-01 TaxRate PIC V999 VALUE .075.
+COPY RATES.
 01 FullPrice PIC 9(4)V99.
+01 WS-PriceInput PIC X(6).
+01 WS-ValidInput PIC X VALUE 'N'.
+       88 ValidInput VALUE 'Y'.
 
 
 PROCEDURE DIVISION.
-DISPLAY "Enter the Price : " WITH NO ADVANCING
-ACCEPT Price
+PERFORM GetPrice
 COMPUTE FullPrice ROUNDED = Price + (Price * TaxRate)
 DISPLAY "Price + Tax : " FullPrice.
 
-STOP RUN. 
+STOP RUN.
+
+*> VALIDATE THE PRICE IS ALL DIGITS (9(4)V99, NO DECIMAL POINT TYPED) BEFORE USING IT IN COMPUTE
+GetPrice.
+        MOVE 'N' TO WS-ValidInput
+        PERFORM UNTIL ValidInput
+            DISPLAY "Enter the Price (6 digits, no decimal point, e.g. 001999 for 19.99) : " WITH NO ADVANCING
+            ACCEPT WS-PriceInput
+            IF WS-PriceInput IS NUMERIC
+                MOVE WS-PriceInput TO Price
+                SET ValidInput TO TRUE
+            ELSE
+                DISPLAY "Invalid entry -- please enter digits only."
+            END-IF
+        END-PERFORM.
