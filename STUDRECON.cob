@@ -0,0 +1,167 @@
+        >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. STUDRECON. *> record-count reconciliation across the coboltut-16/17 sort/merge chain
+AUTHOR. Yanling.
+DATE-WRITTEN.Aug 24th 2022
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+        SELECT OrgFile ASSIGN TO 'student.dat' *> input to both coboltut-16.cob and coboltut-17.cob
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT SortedFile ASSIGN TO 'student2.dat' *> coboltut-16.cob's sorted output -- should hold exactly as many records as OrgFile
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS SIDNum
+            FILE STATUS IS SortedFileStatus.
+        SELECT File2 ASSIGN TO 'student3.dat' *> coboltut-17.cob's second merge input
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT NewFile ASSIGN TO 'student4.dat' *> coboltut-17.cob's merged output -- should hold OrgFile plus File2
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT ReconReport ASSIGN TO "ReconReport.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD OrgFile.
+01 StudData.
+        02 IDNum PIC 9.
+        02 StudName PIC X(10).
+        02 Score PIC 999.
+
+FD SortedFile.
+01 SStudData.
+        02 SIDNum PIC 9.
+        02 SStudName PIC X(10).
+        02 SScore PIC 999.
+
+FD File2.
+01 StudData2.
+        02 IDNum2 PIC 9.
+        02 StudName2 PIC X(10).
+        02 Score2 PIC 999.
+
+FD NewFile.
+01 NStudData.
+        02 NIDNum PIC 9.
+        02 NStudName PIC X(10).
+        02 NScore PIC 999.
+
+FD ReconReport.
+01 PrintLine PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 SortedFileStatus PIC XX.
+01 WSEOF PIC X VALUE 'N'.
+01 CountOrg PIC 9(5) VALUE ZERO.
+01 CountSorted PIC 9(5) VALUE ZERO.
+01 CountFile2 PIC 9(5) VALUE ZERO.
+01 CountNew PIC 9(5) VALUE ZERO.
+01 PageHeading PIC X(33) VALUE "Student File Record-Count Report".
+01 CountLine.
+        02 FILLER PIC X(24) VALUE SPACE.
+        02 PrnCountLabel PIC X(20).
+        02 PrnCount PIC ZZZZ9.
+01 ReconLine.
+        02 FILLER PIC X(24) VALUE SPACE.
+        02 PrnReconLabel PIC X(40).
+        02 PrnReconResult PIC X(10).
+01 ReportFooting PIC X(13) VALUE "END OF REPORT".
+
+PROCEDURE DIVISION.
+PERFORM CountOrgFile.
+PERFORM CountSortedFile.
+PERFORM CountFile2File.
+PERFORM CountNewFile.
+PERFORM PrintReconReport.
+
+STOP RUN.
+
+*> COUNT THE RECORDS IN student.dat
+CountOrgFile.
+        MOVE 'N' TO WSEOF
+        OPEN INPUT OrgFile
+        PERFORM UNTIL WSEOF = 'Y'
+            READ OrgFile
+                AT END MOVE 'Y' TO WSEOF
+                NOT AT END ADD 1 TO CountOrg
+            END-READ
+        END-PERFORM
+        CLOSE OrgFile.
+
+*> COUNT THE RECORDS IN student2.dat (coboltut-16.cob's sorted output)
+CountSortedFile.
+        MOVE 'N' TO WSEOF
+        OPEN INPUT SortedFile
+        IF SortedFileStatus = "00"
+            PERFORM UNTIL WSEOF = 'Y'
+                READ SortedFile NEXT RECORD
+                    AT END MOVE 'Y' TO WSEOF
+                    NOT AT END ADD 1 TO CountSorted
+                END-READ
+            END-PERFORM
+            CLOSE SortedFile
+        END-IF.
+
+*> COUNT THE RECORDS IN student3.dat
+CountFile2File.
+        MOVE 'N' TO WSEOF
+        OPEN INPUT File2
+        PERFORM UNTIL WSEOF = 'Y'
+            READ File2
+                AT END MOVE 'Y' TO WSEOF
+                NOT AT END ADD 1 TO CountFile2
+            END-READ
+        END-PERFORM
+        CLOSE File2.
+
+*> COUNT THE RECORDS IN student4.dat (coboltut-17.cob's merged output)
+CountNewFile.
+        MOVE 'N' TO WSEOF
+        OPEN INPUT NewFile
+        PERFORM UNTIL WSEOF = 'Y'
+            READ NewFile
+                AT END MOVE 'Y' TO WSEOF
+                NOT AT END ADD 1 TO CountNew
+            END-READ
+        END-PERFORM
+        CLOSE NewFile.
+
+*> WRITE EACH FILE'S COUNT AND WHETHER THE TWO RECONCILIATIONS MATCH
+PrintReconReport.
+        OPEN OUTPUT ReconReport
+        WRITE PrintLine FROM PageHeading AFTER ADVANCING PAGE
+
+        MOVE "student.dat  (Org) : " TO PrnCountLabel
+        MOVE CountOrg TO PrnCount
+        WRITE PrintLine FROM CountLine AFTER ADVANCING 2 LINES
+
+        MOVE "student2.dat (Sort): " TO PrnCountLabel
+        MOVE CountSorted TO PrnCount
+        WRITE PrintLine FROM CountLine AFTER ADVANCING 1 LINE
+
+        MOVE "student3.dat (Mrg2): " TO PrnCountLabel
+        MOVE CountFile2 TO PrnCount
+        WRITE PrintLine FROM CountLine AFTER ADVANCING 1 LINE
+
+        MOVE "student4.dat (Mrgd): " TO PrnCountLabel
+        MOVE CountNew TO PrnCount
+        WRITE PrintLine FROM CountLine AFTER ADVANCING 1 LINE
+
+        MOVE "student2.dat = student.dat : " TO PrnReconLabel
+        IF CountSorted = CountOrg
+            MOVE "MATCH" TO PrnReconResult
+        ELSE
+            MOVE "MISMATCH" TO PrnReconResult
+        END-IF
+        WRITE PrintLine FROM ReconLine AFTER ADVANCING 2 LINES
+
+        MOVE "student4.dat = student.dat+student3 : " TO PrnReconLabel
+        IF CountNew = CountOrg + CountFile2
+            MOVE "MATCH" TO PrnReconResult
+        ELSE
+            MOVE "MISMATCH" TO PrnReconResult
+        END-IF
+        WRITE PrintLine FROM ReconLine AFTER ADVANCING 1 LINE
+
+        WRITE PrintLine FROM ReportFooting AFTER ADVANCING 3 LINES
+        CLOSE ReconReport.
