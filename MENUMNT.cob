@@ -0,0 +1,156 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MENUMNT. *> create, delete, update & get menu items for testPOS
+AUTHOR. Yanling.
+DATE-WRITTEN.Aug 15th 2022
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+        SELECT MenuFile ASSIGN TO "Menu.dat" *> created automatically on first run if it isn't there yet
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            RECORD KEY IS MenuID  *> primary key (based on ID to do all Fn)
+            FILE STATUS IS MenuFileStatus.
+        SELECT MenuPriceHistFile ASSIGN TO "MenuPriceHist.dat" *> superseded prices, appended to whenever UpdateMenuItem changes a price
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD MenuFile. *> FD = File Description
+01 MenuData.
+        02 MenuID PIC X(4).
+        02 MenuItemName PIC X(20).
+        02 MenuItemPrice PIC $9,999.99.
+        02 MenuEffFrom PIC 9(8). *> CCYYMMDD the current price took effect
+        02 MenuEffTo PIC 9(8). *> 99999999 while the current price is still in force
+
+FD MenuPriceHistFile.
+01 MenuPriceHistData.
+        02 MPH-MenuID PIC X(4).
+        02 MPH-Price PIC $9,999.99.
+        02 MPH-EffFrom PIC 9(8).
+        02 MPH-EffTo PIC 9(8).
+
+WORKING-STORAGE SECTION.
+01 Choice PIC 9.
+01 StayOpen PIC X VALUE 'Y'.
+01 MenuExists PIC X.
+01 MenuFileStatus PIC XX.
+01 WS-Today PIC 9(8).
+01 WS-OldPrice PIC $9,999.99.
+01 WS-OldEffFrom PIC 9(8).
+
+PROCEDURE DIVISION.
+StartPara.
+        PERFORM EnsureMenuFileExists.
+        OPEN I-O MenuFile.
+        PERFORM UNTIL StayOpen='N'
+            DISPLAY " "
+            DISPLAY "MENU MAINTENANCE"
+            DISPLAY "1            : Add Menu Item"
+            DISPLAY "2            : Delete Menu Item"
+            DISPLAY "3            : Update Menu Item"
+            DISPLAY "4            : Get Menu Item"
+            DISPLAY "Other Number : Quit"
+            DISPLAY ":" WITH NO ADVANCING
+            ACCEPT Choice
+            EVALUATE Choice
+                WHEN 1 PERFORM AddMenuItem
+                WHEN 2 PERFORM DeleteMenuItem
+                WHEN 3 PERFORM UpdateMenuItem
+                WHEN 4 PERFORM GetMenuItem
+                WHEN OTHER move 'N' TO StayOpen
+            END-EVALUATE
+        END-PERFORM.
+        CLOSE MenuFile
+        STOP RUN.
+
+*> CREATE AN EMPTY Menu.dat THE FIRST TIME THIS PROGRAM RUNS, SO A FRESH SITE DOESN'T HAVE TO BE SET UP BY HAND
+EnsureMenuFileExists.
+        OPEN I-O MenuFile
+        IF MenuFileStatus = "35"
+            OPEN OUTPUT MenuFile
+            CLOSE MenuFile
+        ELSE
+            CLOSE MenuFile
+        END-IF.
+
+AddMenuItem.
+        ACCEPT WS-Today FROM DATE YYYYMMDD.
+        DISPLAY " "
+        DISPLAY "Enter Menu ID : " With NO ADVANCING.
+        ACCEPT MenuID.
+        DISPLAY "Enter Menu Item Name : " With NO ADVANCING.
+        ACCEPT MenuItemName.
+        DISPLAY "Enter Menu Item Price : " With NO ADVANCING.
+        ACCEPT MenuItemPrice.
+        MOVE WS-Today TO MenuEffFrom
+        MOVE 99999999 TO MenuEffTo
+        DISPLAY " "
+        WRITE MenuData
+            INVALID KEY DISPLAY "ID Taken!"
+        END-WRITE.
+
+DeleteMenuItem.
+        DISPLAY " "
+        DISPLAY "Enter Menu ID to Delete : " With NO ADVANCING.
+        ACCEPT MenuID.
+        DELETE MenuFile  *> only delete the data that match the MenuID
+            INVALID KEY DISPLAY "Key Doesn't Exist"
+        END-DELETE.
+
+UpdateMenuItem.
+        ACCEPT WS-Today FROM DATE YYYYMMDD.
+        MOVE 'Y' To MenuExists.
+        DISPLAY " "
+        DISPLAY "Enter Menu ID to Update : " With NO ADVANCING.
+        ACCEPT MenuID.
+        READ MenuFile   *> will direct read the ID
+            INVALID KEY MOVE 'N' TO MenuExists
+        END-READ
+        IF MenuExists = 'N'
+            DISPLAY "Menu Item Doesn't Exist"
+        ELSE
+            MOVE MenuItemPrice TO WS-OldPrice
+            MOVE MenuEffFrom TO WS-OldEffFrom
+            DISPLAY "Enter the New Menu Item Name : " With NO ADVANCING
+            ACCEPT MenuItemName
+            DISPLAY "Enter the New Menu Item Price : " With NO ADVANCING
+            ACCEPT MenuItemPrice
+            IF MenuItemPrice IS NOT = WS-OldPrice
+                PERFORM ArchiveOldPrice
+                MOVE WS-Today TO MenuEffFrom
+                MOVE 99999999 TO MenuEffTo
+            END-IF
+        END-IF.
+        REWRITE MenuData
+            INVALID KEY DISPLAY "Menu Item Not Updated"
+        END-REWRITE.
+
+*> APPEND THE SUPERSEDED PRICE/DATE RANGE TO THE PRICE HISTORY FILE
+ArchiveOldPrice.
+        OPEN EXTEND MenuPriceHistFile
+            MOVE MenuID TO MPH-MenuID
+            MOVE WS-OldPrice TO MPH-Price
+            MOVE WS-OldEffFrom TO MPH-EffFrom
+            MOVE WS-Today TO MPH-EffTo
+            WRITE MenuPriceHistData
+        CLOSE MenuPriceHistFile.
+
+GetMenuItem.
+        MOVE 'Y' To MenuExists.
+        DISPLAY " "
+        DISPLAY "Enter Menu ID to Find : " With NO ADVANCING.
+        ACCEPT MenuID.
+        READ MenuFile
+            INVALID KEY MOVE 'N' to MenuExists
+        END-READ
+        IF MenuExists = 'N'
+            DISPLAY "Menu Item Doesn't Exists"
+        Else
+            DISPLAY "Menu ID : " MenuID
+            DISPLAY "Menu Item Name : " MenuItemName
+            DISPLAY "Menu Item Price : " MenuItemPrice
+            DISPLAY "Effective From  : " MenuEffFrom
+            DISPLAY "Effective To    : " MenuEffTo
+        END-IF.
