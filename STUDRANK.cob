@@ -0,0 +1,76 @@
+        >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. STUDRANK. *> ranked class list, highest Score first
+AUTHOR. Yanling.
+DATE-WRITTEN.Aug 21st 2022
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+        SELECT WorkFile ASSIGN TO 'studrank.tmp'. *> SORT work file, like coboltut-16.cob's WorkFile
+        SELECT OrgFile ASSIGN TO 'student.dat'
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT RankReport ASSIGN TO "RankedClassList.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD OrgFile.
+01 StudData.
+        02 IDNum PIC 9.
+        02 StudName PIC X(10).
+        02 Score PIC 999.
+
+SD WorkFile. *> SD = sorted file description
+01 WStudData.
+        02 WIDNum PIC 9.
+        02 WStudName PIC X(10).
+        02 WScore PIC 999.
+
+FD RankReport.
+01 PrintLine PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 WSEOF PIC X VALUE 'N'.
+01 PageHeading PIC X(17) VALUE "Ranked Class List".
+01 Heads PIC X(30) VALUE "Rank  IDNum  Name        Score".
+01 RankDetailLine.
+        02 FILLER PIC X VALUE SPACE.
+        02 PrnRank PIC ZZ9.
+        02 FILLER PIC X(3) VALUE SPACE.
+        02 PrnStudID PIC 9.
+        02 FILLER PIC X(6) VALUE SPACE.
+        02 PrnStudName PIC X(10).
+        02 FILLER PIC X(2) VALUE SPACE.
+        02 PrnScore PIC ZZ9.
+01 ReportFooting PIC X(13) VALUE "END OF REPORT".
+01 WS-Rank PIC 999 VALUE ZERO.
+
+PROCEDURE DIVISION.
+*> sort every student record by Score, highest first, and number the result
+SORT WorkFile ON DESCENDING KEY WScore ASCENDING KEY WStudName
+        USING OrgFile
+        OUTPUT PROCEDURE IS PrintRankedStudents.
+
+STOP RUN.
+
+PrintRankedStudents.
+OPEN OUTPUT RankReport
+WRITE PrintLine FROM PageHeading AFTER ADVANCING PAGE
+WRITE PrintLine FROM Heads AFTER ADVANCING 2 LINES
+RETURN WorkFile
+        AT END MOVE 'Y' TO WSEOF
+END-RETURN
+PERFORM PrintRankDetail UNTIL WSEOF = 'Y'
+WRITE PrintLine FROM ReportFooting AFTER ADVANCING 3 LINES
+CLOSE RankReport.
+
+PrintRankDetail.
+ADD 1 TO WS-Rank
+MOVE WS-Rank TO PrnRank
+MOVE WIDNum TO PrnStudID
+MOVE WStudName TO PrnStudName
+MOVE WScore TO PrnScore
+WRITE PrintLine FROM RankDetailLine AFTER ADVANCING 1 LINE
+RETURN WorkFile
+        AT END MOVE 'Y' TO WSEOF
+END-RETURN.
