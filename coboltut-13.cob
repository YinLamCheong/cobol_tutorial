@@ -6,26 +6,57 @@ DATE-WRITTEN.July 7th 2022
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION. 
 FILE-CONTROL.
-        SELECT CustomerFile ASSIGN TO "customer.txt"  *> need create this file manually because inside program no code is create this file & it is based on ID
+        SELECT CustomerFile ASSIGN TO "customer.txt"  *> created automatically on first run if it isn't there yet
             ORGANIZATION IS INDEXED
-            ACCESS MODE IS RANDOM
-            RECORD KEY IS IDNum.  *> primary key (based on ID to do all Fn)
-            
-DATA DIVISION. 
-FILE SECTION. 
+            ACCESS MODE IS DYNAMIC  *> DYNAMIC so AddCust can START+READ NEXT the LastName key to check for duplicate names
+            RECORD KEY IS IDNum  *> primary key (based on ID to do all Fn)
+            ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+            FILE STATUS IS CustomerFileStatus.
+        SELECT CustomerAudit ASSIGN TO "CustomerAudit.dat" *> before-image of every UpdateCust/DeleteCust
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT ErrorLogFile ASSIGN TO "ErrorLog.dat" *> common error trail, shared with testPOS.cob
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
 FD CustomerFile. *> FD = File Description
-01 CustomerData.
-        02 IDNum PIC 99.
-        02 FirstName PIC X(15).
-        02 LastName PIC X(15).
+COPY CUSTOMER.
+
+FD CustomerAudit.
+01 AuditRecord.
+        02 AU-IDNum PIC 9(5).
+        02 AU-OldFirstName PIC X(15).
+        02 AU-OldLastName PIC X(15).
+        02 AU-Date PIC 9(8). *> CCYYMMDD
+        02 AU-Time PIC 9(8). *> HHMMSSCC
+        02 AU-Action PIC X(1). *> U = update, D = delete
+
+FD ErrorLogFile.
+COPY ERRORLOG.
 
 WORKING-STORAGE SECTION.
 01 Choice PIC 9.
 01 StayOpen PIC X VALUE 'Y'.
-01 CustExists PIC X. 
+01 CustExists PIC X.
+01 DupNameFound PIC X.
+01 DupScanEOF PIC X.
+01 WS-NewIDNum PIC 9(5).
+01 WS-NewFirstName PIC X(15).
+01 WS-NewLastName PIC X(15).
+01 WS-NewEmailAddr PIC X(25).
+01 WS-NewPhoneNum PIC X(12).
+01 WS-OldFirstName PIC X(15).
+01 WS-OldLastName PIC X(15).
+01 WS-AuditAction PIC X(1).
+01 WS-ErrParagraph PIC X(20).
+01 WS-ErrKeyValue PIC X(20).
+01 WS-LogTimeRaw PIC 9(8).
+01 WS-ErrMessage PIC X(40).
+01 CustomerFileStatus PIC XX.
 
 PROCEDURE DIVISION.
 StartPara.
+        PERFORM EnsureCustomerFileExists.
         OPEN I-O CustomerFile.
         PERFORM UNTIL StayOpen='N'
             DISPLAY " "
@@ -46,7 +77,17 @@ StartPara.
             END-EVALUATE
         END-PERFORM.
         CLOSE CustomerFile
-        STOP RUN. 
+        STOP RUN.
+
+*> PROBE FOR customer.txt; IF IT'S NOT THERE YET, CREATE IT EMPTY
+EnsureCustomerFileExists.
+        OPEN I-O CustomerFile
+        IF CustomerFileStatus = "35"
+            OPEN OUTPUT CustomerFile
+            CLOSE CustomerFile
+        ELSE
+            CLOSE CustomerFile
+        END-IF.
 
 AddCust.
         DISPLAY " "
@@ -56,18 +97,85 @@ AddCust.
         ACCEPT FirstName.
         DISPLAY "Enter Last Name : " With NO ADVANCING.
         ACCEPT LastName.
+        DISPLAY "Enter Email Address : " With NO ADVANCING.
+        ACCEPT EmailAddr.
+        DISPLAY "Enter Phone Number : " With NO ADVANCING.
+        ACCEPT PhoneNum.
+        MOVE IDNum TO WS-NewIDNum
+        MOVE FirstName TO WS-NewFirstName
+        MOVE LastName TO WS-NewLastName
+        MOVE EmailAddr TO WS-NewEmailAddr
+        MOVE PhoneNum TO WS-NewPhoneNum
+        PERFORM CheckDupName
+        IF DupNameFound = 'Y'
+            DISPLAY "Warning: a customer named " WS-NewFirstName " " WS-NewLastName " already exists"
+        END-IF
+        MOVE WS-NewIDNum TO IDNum
+        MOVE WS-NewFirstName TO FirstName
+        MOVE WS-NewLastName TO LastName
+        MOVE WS-NewEmailAddr TO EmailAddr
+        MOVE WS-NewPhoneNum TO PhoneNum
+        MOVE ZERO TO LoyaltyPoints
         DISPLAY " "
-        WRITE CustomerData 
-            INVALID KEY DISPLAY "ID Taken!"
+        WRITE CustomerData
+            INVALID KEY
+                DISPLAY "ID Taken!"
+                MOVE "AddCust" TO WS-ErrParagraph
+                MOVE IDNum TO WS-ErrKeyValue
+                MOVE "ID Taken!" TO WS-ErrMessage
+                PERFORM LogError
         END-WRITE.
 
+*> SEARCH EXISTING RECORDS BY THE ALTERNATE LASTNAME KEY FOR A LIKELY-DUPLICATE NAME
+CheckDupName.
+        MOVE 'N' TO DupNameFound
+        MOVE 'N' TO DupScanEOF
+        MOVE WS-NewLastName TO LastName
+        START CustomerFile KEY IS = LastName
+            INVALID KEY MOVE 'Y' TO DupScanEOF
+        END-START
+        PERFORM UNTIL DupScanEOF = 'Y'
+            READ CustomerFile NEXT RECORD
+                AT END MOVE 'Y' TO DupScanEOF
+                NOT AT END
+                    IF LastName NOT = WS-NewLastName
+                        MOVE 'Y' TO DupScanEOF
+                    ELSE
+                        IF FirstName = WS-NewFirstName
+                            MOVE 'Y' TO DupNameFound
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM.
+
 DeleteCust.
+        MOVE 'Y' TO CustExists.
         DISPLAY " "
         DISPLAY "Enter Customer ID to Delete : " With NO ADVANCING.
         ACCEPT IDNum.
-        DELETE CustomerFile  *> only delete the data that match the IDNum
-            INVALID KEY DISPLAY "Key Doesn't Exist"
-        END-DELETE.
+        READ CustomerFile   *> need the before-image for the audit log before it's gone
+            INVALID KEY MOVE 'N' TO CustExists
+        END-READ
+        IF CustExists = 'N'
+            DISPLAY "Key Doesn't Exist"
+            MOVE "DeleteCust" TO WS-ErrParagraph
+            MOVE IDNum TO WS-ErrKeyValue
+            MOVE "Key Doesn't Exist" TO WS-ErrMessage
+            PERFORM LogError
+        ELSE
+            MOVE FirstName TO WS-OldFirstName
+            MOVE LastName TO WS-OldLastName
+            MOVE 'D' TO WS-AuditAction
+            PERFORM WriteAuditRecord
+            DELETE CustomerFile  *> only delete the data that match the IDNum
+                INVALID KEY
+                    DISPLAY "Key Doesn't Exist"
+                    MOVE "DeleteCust" TO WS-ErrParagraph
+                    MOVE IDNum TO WS-ErrKeyValue
+                    MOVE "Key Doesn't Exist" TO WS-ErrMessage
+                    PERFORM LogError
+            END-DELETE
+        END-IF.
 
 UpdateCust.
         MOVE 'Y' To CustExists.
@@ -80,15 +188,48 @@ UpdateCust.
         IF CustExists = 'N'
             DISPLAY "Customer Doesn't Exist"
         ELSE
+            MOVE FirstName TO WS-OldFirstName
+            MOVE LastName TO WS-OldLastName
+            MOVE 'U' TO WS-AuditAction
+            PERFORM WriteAuditRecord
             DISPLAY "Enter the New First Name : " With NO ADVANCING
             ACCEPT FirstName
             DISPLAY "Enter the New Last Name : " With NO ADVANCING
             ACCEPT LastName
-        END-IF. 
-        REWRITE CustomerData 
+            DISPLAY "Enter the New Email Address : " With NO ADVANCING
+            ACCEPT EmailAddr
+            DISPLAY "Enter the New Phone Number : " With NO ADVANCING
+            ACCEPT PhoneNum
+        END-IF.
+        REWRITE CustomerData
             INVALID KEY DISPLAY "Customer Not Updated"
         END-REWRITE.
 
+*> APPEND THE BEFORE-IMAGE TO CustomerAudit.dat AHEAD OF A REWRITE OR DELETE
+WriteAuditRecord.
+        MOVE IDNum TO AU-IDNum
+        MOVE WS-OldFirstName TO AU-OldFirstName
+        MOVE WS-OldLastName TO AU-OldLastName
+        ACCEPT AU-Date FROM DATE YYYYMMDD
+        ACCEPT AU-Time FROM TIME
+        MOVE WS-AuditAction TO AU-Action
+        OPEN EXTEND CustomerAudit
+        WRITE AuditRecord
+        CLOSE CustomerAudit.
+
+*> APPEND A TIMESTAMPED ENTRY TO THE SHARED ErrorLog.dat INSTEAD OF LETTING A DISPLAY MESSAGE JUST SCROLL AWAY
+LogError.
+        MOVE "COBOLTUT-13" TO EL-ProgramName
+        MOVE WS-ErrParagraph TO EL-Paragraph
+        MOVE WS-ErrKeyValue TO EL-KeyValue
+        MOVE WS-ErrMessage TO EL-Message
+        ACCEPT EL-Date FROM DATE YYYYMMDD
+        ACCEPT WS-LogTimeRaw FROM TIME
+        MOVE WS-LogTimeRaw(1:6) TO EL-Time
+        OPEN EXTEND ErrorLogFile
+        WRITE ErrorLogRecord
+        CLOSE ErrorLogFile.
+
 GetCust.
         MOVE 'Y' To CustExists.
         DISPLAY " "
@@ -103,5 +244,8 @@ GetCust.
             DISPLAY "ID : " IDNum
             DISPLAY "First Name : " FirstName
             DISPLAY "Last Name : " LastName
+            DISPLAY "Email Address : " EmailAddr
+            DISPLAY "Phone Number : " PhoneNum
+            DISPLAY "Loyalty Points : " LoyaltyPoints
         END-IF.
 
