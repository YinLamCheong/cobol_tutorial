@@ -0,0 +1,41 @@
+        >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NAMEUTIL. *> shared name-join/name-split helpers, pulled out of coboltut-9.cob's STRING/UNSTRING demo
+AUTHOR. Yanling.
+DATE-WRITTEN.Aug 23rd 2022
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+DATA DIVISION.
+FILE SECTION.
+WORKING-STORAGE SECTION.
+LINKAGE SECTION.
+01 NU-First PIC X(15).
+01 NU-Last PIC X(15).
+01 NU-FullName PIC X(31).
+01 NU-SplitSource PIC X(30).
+01 NU-SplitPart1 PIC X(15).
+01 NU-SplitPart2 PIC X(15).
+
+PROCEDURE DIVISION.
+MAIN-ENTRY.
+        GOBACK.
+
+*> JOIN A FIRST AND LAST NAME INTO ONE DISPLAY-READY FIELD, TRIMMING TRAILING PADDING
+ENTRY "NAMEJOIN" USING NU-First, NU-Last, NU-FullName.
+        MOVE SPACE TO NU-FullName
+        STRING NU-First DELIMITED BY SPACE
+            " " DELIMITED BY SIZE
+            NU-Last DELIMITED BY SPACE
+            INTO NU-FullName
+        END-STRING
+        GOBACK.
+
+*> SPLIT A SPACE-DELIMITED FIELD INTO ITS FIRST TWO WORDS
+ENTRY "NAMESPLIT" USING NU-SplitSource, NU-SplitPart1, NU-SplitPart2.
+        MOVE SPACE TO NU-SplitPart1
+        MOVE SPACE TO NU-SplitPart2
+        UNSTRING NU-SplitSource DELIMITED BY SPACE
+            INTO NU-SplitPart1, NU-SplitPart2
+        END-UNSTRING
+        GOBACK.
