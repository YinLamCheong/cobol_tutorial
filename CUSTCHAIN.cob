@@ -0,0 +1,72 @@
+        >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTCHAIN. *> runs the coboltut-10/11/12 customer-file chain in order, checking Customer.dat between steps
+AUTHOR. Yanling.
+DATE-WRITTEN.Aug 22nd 2022
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+        SELECT CustomerFile ASSIGN TO "Customer.dat" *> same file coboltut-10/11/12 share; probed here only, never written
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS IDNum
+            ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+            FILE STATUS IS CustomerFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile. *> FD = File Description
+COPY CUSTOMER.
+
+WORKING-STORAGE SECTION.
+01 CustomerFileStatus PIC XX.
+01 WS-FileOK PIC X VALUE 'N'.
+        88 FileOK VALUE 'Y'.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+        DISPLAY "Step 1 of 3 : create customer file (coboltut-10)"
+        CALL "SYSTEM" USING "./coboltut-10"
+        IF RETURN-CODE NOT = 0
+                DISPLAY "coboltut-10 exited with return code " RETURN-CODE " -- stopping the chain."
+                STOP RUN
+        END-IF
+        PERFORM CHECK_CUSTOMER_FILE
+        IF NOT FileOK
+                DISPLAY "Customer.dat was not created by coboltut-10 -- stopping before coboltut-11."
+                STOP RUN
+        END-IF
+
+        DISPLAY "Step 2 of 3 : append and read customer file (coboltut-11)"
+        CALL "SYSTEM" USING "./coboltut-11"
+        IF RETURN-CODE NOT = 0
+                DISPLAY "coboltut-11 exited with return code " RETURN-CODE " -- stopping the chain."
+                STOP RUN
+        END-IF
+        PERFORM CHECK_CUSTOMER_FILE
+        IF NOT FileOK
+                DISPLAY "Customer.dat is missing or empty after coboltut-11 -- stopping before coboltut-12."
+                STOP RUN
+        END-IF
+
+        DISPLAY "Step 3 of 3 : print customer report (coboltut-12)"
+        CALL "SYSTEM" USING "./coboltut-12"
+        IF RETURN-CODE NOT = 0
+                DISPLAY "coboltut-12 exited with return code " RETURN-CODE "."
+                STOP RUN
+        END-IF
+
+        DISPLAY "Customer-file chain complete."
+        STOP RUN.
+
+*> PROBE Customer.dat FOR EXISTENCE AND AT LEAST ONE RECORD BEFORE LETTING THE NEXT STEP RUN
+CHECK_CUSTOMER_FILE.
+        MOVE 'N' TO WS-FileOK
+        OPEN INPUT CustomerFile
+        IF CustomerFileStatus = "00"
+                READ CustomerFile NEXT RECORD
+                        AT END CONTINUE
+                        NOT AT END MOVE 'Y' TO WS-FileOK
+                END-READ
+                CLOSE CustomerFile
+        END-IF.
