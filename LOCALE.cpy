@@ -0,0 +1,5 @@
+    *> Locale setting for money formatting -- change the symbol here instead of
+    *> baking a currency sign into each PIC $... edited field. Used together
+    *> with CURRFMT.cob, which builds a displayable amount from a raw numeric
+    *> value and this symbol at runtime.
+     01 LC-CurrencySymbol PIC X VALUE "$".
