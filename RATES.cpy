@@ -0,0 +1,5 @@
+    *> Shared business-rate constants -- included in WORKING-STORAGE wherever a program
+    *> needs to compute against them, so a rate only has to be updated in one place
+    *> instead of as a separate literal baked into each program (coboltut-8.cob and
+    *> testPOS.cob each used to carry their own copy of TaxRate).
+     01 TaxRate PIC V999 VALUE .075.
