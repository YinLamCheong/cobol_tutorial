@@ -0,0 +1,112 @@
+        >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTLIST. *> sorted customer list report, driven off CustomerFile
+AUTHOR. Yanling.
+DATE-WRITTEN.Aug 20th 2022
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+        SELECT WorkFile ASSIGN TO 'custlist.tmp'. *> SORT work file, like coboltut-16.cob's WorkFile
+        SELECT CustomerFile ASSIGN TO "Customer.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS IDNum
+            ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+            FILE STATUS IS CustomerFileStatus.
+        SELECT CustomerReport ASSIGN TO "CustomerList.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+SD WorkFile. *> SD = sorted file description
+01 WCustomerData.
+        02 WIDNum PIC 9(5).
+        02 WCustName.
+            03 WFirstName PIC X(15).
+            03 WLastName PIC X(15).
+            03 WEmailAddr PIC X(25).
+            03 WPhoneNum PIC X(12).
+        02 WLoyaltyPoints PIC 9(7).
+
+FD CustomerFile.
+COPY CUSTOMER.
+
+FD CustomerReport.
+01 PrintLine PIC X(83).
+
+WORKING-STORAGE SECTION.
+01 WSEOF PIC X VALUE 'N'.
+01 CustomerFileStatus PIC XX.
+
+01 PageHeading.
+        02 FILLER PIC X(13) VALUE "Customer List".
+01 PageFooting.
+        02 FILLER PIC X(15) VALUE SPACE.
+        02 FILLER PIC X(15) VALUE "Page : ".
+        02 PrnPageNum PIC Z9.
+01 Heads PIC X(75) VALUE
+    "IDNum     FirstName     LastName          EmailAddr                PhoneNum".
+01 CustomerDetailLine.
+        02 FILLER PIC X VALUE SPACE.
+        02 PrnCustID PIC 9(5).
+        02 FILLER PIC X(4) VALUE SPACE.
+        02 PrnFirstName PIC X(15).
+        02 FILLER PIC XX VALUE SPACE.
+        02 PrnLastName PIC X(15).
+        02 FILLER PIC XX VALUE SPACE.
+        02 PrnEmailAddr PIC X(25).
+        02 FILLER PIC XX VALUE SPACE.
+        02 PrnPhoneNum PIC X(12).
+01 ReportFooting PIC X(13) VALUE "END OF REPORT".
+01 LineCount PIC 99 VALUE ZERO.
+        88 NewPageRequired VALUE 40 THRU 99.
+01 PageCount PIC 99 VALUE ZERO.
+
+PROCEDURE DIVISION.
+*> make sure Customer.dat is there before SORT tries to open it
+OPEN INPUT CustomerFile
+IF CustomerFileStatus NOT = "00"
+        DISPLAY "Customer.dat not found -- run initial setup first (coboltut-10 or coboltut-11)."
+        STOP RUN
+END-IF
+CLOSE CustomerFile.
+
+*> sort every customer record by LastName then FirstName, then page-print it
+SORT WorkFile ON ASCENDING KEY WLastName ASCENDING KEY WFirstName
+        USING CustomerFile
+        OUTPUT PROCEDURE IS PrintSortedCustomers.
+
+STOP RUN.
+
+PrintSortedCustomers.
+OPEN OUTPUT CustomerReport.
+PERFORM PrintPageHeading
+RETURN WorkFile
+        AT END MOVE 'Y' TO WSEOF
+END-RETURN
+PERFORM PrintReportBody UNTIL WSEOF = 'Y'
+WRITE PrintLine FROM ReportFooting AFTER ADVANCING 5 LINES
+CLOSE CustomerReport.
+
+PrintPageHeading.
+WRITE PrintLine FROM PageHeading AFTER ADVANCING PAGE
+WRITE PrintLine FROM Heads AFTER ADVANCING 5 LINES
+MOVE 3 TO LineCount
+ADD 1 TO PageCount.
+
+PrintReportBody.
+IF NewPageRequired
+        MOVE PageCount TO PrnPageNum
+        WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
+        PERFORM PrintPageHeading
+END-IF
+MOVE WIDNum TO PrnCustID
+MOVE WFirstName TO PrnFirstName
+MOVE WLastName TO PrnLastName
+MOVE WEmailAddr TO PrnEmailAddr
+MOVE WPhoneNum TO PrnPhoneNum
+WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1 LINE
+ADD 1 TO LineCount
+RETURN WorkFile
+        AT END MOVE 'Y' TO WSEOF
+END-RETURN.
