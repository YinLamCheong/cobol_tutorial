@@ -0,0 +1,20 @@
+        >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut-5. *>called by coboltut-5Main, returns Num1 + Num2 into Sum1
+AUTHOR. Yanling.
+DATE-WRITTEN.July 6th 2022
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+DATA DIVISION.
+FILE SECTION.
+WORKING-STORAGE SECTION.
+LINKAGE SECTION.
+        01 Num1 PIC 9.
+        01 Num2 PIC 9.
+        01 Sum1 PIC 99.
+
+PROCEDURE DIVISION USING Num1, Num2, Sum1.
+COMPUTE Sum1 = Num1 + Num2.
+
+GOBACK.
