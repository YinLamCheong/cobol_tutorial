@@ -8,56 +8,156 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
         SELECT CustomerReport ASSIGN TO "Customer Report.rpt"
             ORGANIZATION IS LINE SEQUENTIAL.
-        SELECT CustomerFile ASSIGN TO "Customer.dat" 
-            ORGANIZATION IS LINE SEQUENTIAL.
-            
+        SELECT CustomerFile ASSIGN TO "Customer.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS IDNum
+            ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+            FILE STATUS IS CustomerFileStatus.
+        SELECT ReportParamFile ASSIGN TO "ReportParams.dat" *> page size, so it doesn't have to be hardcoded and recompiled for each destination
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ReportParamStatus.
+        SELECT CheckpointFile ASSIGN TO "ReportCheckpoint.dat" *> last IDNum printed, so a crash mid-report can resume instead of starting over
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CheckpointFileStatus.
+
 DATA DIVISION. 
 FILE SECTION. 
 FD CustomerReport.
-01 PrintLine PIC X(44).
+01 PrintLine PIC X(116).
 
 FD CustomerFile. *> FD = File Description
-01 CustomerData.
-        02 IDNum PIC 9(5).
-        02 CustName.
-            03 FirstName PIC X(15).
-            03 LastName PIC X(15).
-        88 WSEOF VALUE HIGH-VALUE.
+COPY CUSTOMER.
+
+FD ReportParamFile.
+01 ReportParamData.
+        02 RP-PageSize PIC 99.
+
+FD CheckpointFile.
+01 CheckpointRecord.
+        02 CP-LastIDNum PIC 9(5).
+        02 CP-PageCount PIC 99.
+        02 CP-RecordCount PIC 9(5).
 
 WORKING-STORAGE SECTION.
+01 CustomerFileStatus PIC XX.
+01 ReportParamStatus PIC XX.
+01 CheckpointFileStatus PIC XX.
+01 WSEOF PIC X VALUE 'N'.
+01 WS-CheckpointInterval PIC 99 VALUE 10. *> how often (in records) we save our place
+01 WS-RecSinceCheckpoint PIC 99 VALUE ZERO.
+01 WS-ResumeIDNum PIC 9(5) VALUE ZERO.
+01 WS-Resuming PIC X VALUE 'N'.
+        88 Resuming VALUE 'Y'.
+01 WS-PageSize PIC 99 VALUE 40. *> default page size if ReportParams.dat isn't there
 01 PageHeading. 
         02 FILLER PIC X(13) VALUE "Customer List".
 01 PageFooting. 
         02 FILLER PIC X(15) VALUE SPACE.
         02 FILLER PIC X(15) VALUE "Page : ".
         02 PrnPageNum PIC Z9.
-01 Heads PIC X(36) VALUE "IDNum     FirstName     LastName".
-01 CustomerDetailLine. 
-        02 FILLER PIC X VALUE SPACE. 
+01 Heads PIC X(108) VALUE
+    "IDNum     FirstName     LastName          EmailAddr                PhoneNum     FullName".
+01 CustomerDetailLine.
+        02 FILLER PIC X VALUE SPACE.
         02 PrnCustID PIC 9(5).
         02 FILLER PIC X(4) VALUE SPACE.
         02 PrnFirstName PIC X(15).
         02 FILLER PIC XX VALUE SPACE.
         02 PrnLastName PIC X(15).
+        02 FILLER PIC XX VALUE SPACE.
+        02 PrnEmailAddr PIC X(25).
+        02 FILLER PIC XX VALUE SPACE.
+        02 PrnPhoneNum PIC X(12).
+        02 FILLER PIC XX VALUE SPACE.
+        02 PrnFullName PIC X(31). *> built via CALL "NAMEJOIN" instead of retyping the STRING logic here
 01 ReportFooting PIC X(13) VALUE "END OF REPORT".
+01 RecordCountLine.
+        02 FILLER PIC X(20) VALUE "Total customers  : ".
+        02 PrnRecordCount PIC ZZZZ9.
 01 LineCount PIC 99 VALUE ZERO.
-        88 NewPageRequired VALUE 40 THRU 99.
 01 PageCount PIC 99 VALUE ZERO.
+01 RecordCount PIC 9(5) VALUE ZERO.
+01 WS-FullName PIC X(31).
 
 PROCEDURE DIVISION.
+PERFORM LoadReportParams.
+PERFORM LoadCheckpoint.
 OPEN INPUT CustomerFile.
-OPEN OUTPUT CustomerReport.
-PERFORM PrintPageHeading
-READ CustomerFile   *> will read one line data only unless apply looping like tut-11
-        AT END SET WSEOF TO TRUE
-        NOT AT END DISPLAY "1" *> for own debugging - use for understanding how its work
-END-READ
-PERFORM PrintReportBody UNTIL WSEOF
-WRITE PrintLine FROM ReportFooting AFTER ADVANCING 5 LINES
+IF CustomerFileStatus NOT = "00"
+        DISPLAY "Customer.dat not found -- run initial setup first (coboltut-10 or coboltut-11)."
+        STOP RUN
+END-IF
+IF Resuming
+        MOVE WS-ResumeIDNum TO IDNum
+        START CustomerFile KEY IS > IDNum
+            INVALID KEY
+                DISPLAY "Checkpoint IDNum " WS-ResumeIDNum " was the last record -- nothing left to resume"
+                MOVE 'Y' TO WSEOF
+        END-START
+        OPEN EXTEND CustomerReport
+        DISPLAY "Resuming report after IDNum " WS-ResumeIDNum
+ELSE
+        OPEN OUTPUT CustomerReport
+END-IF
+IF WSEOF NOT = 'Y'
+        PERFORM PrintPageHeading
+        READ CustomerFile   *> will read one line data only unless apply looping like tut-11
+                AT END MOVE 'Y' TO WSEOF
+                NOT AT END DISPLAY "1" *> for own debugging - use for understanding how its work
+        END-READ
+END-IF
+PERFORM PrintReportBody UNTIL WSEOF = 'Y'
+MOVE RecordCount TO PrnRecordCount
+WRITE PrintLine FROM RecordCountLine AFTER ADVANCING 3 LINES
+WRITE PrintLine FROM ReportFooting AFTER ADVANCING 1 LINE
+PERFORM ClearCheckpoint
 
 CLOSE CustomerFile, CustomerReport.
 
-STOP RUN. 
+STOP RUN.
+
+*> READ THE PAGE SIZE FROM ReportParams.dat, OR KEEP THE DEFAULT IF IT ISN'T THERE
+LoadReportParams.
+OPEN INPUT ReportParamFile
+IF ReportParamStatus = "00"
+        READ ReportParamFile
+                AT END CONTINUE
+                NOT AT END MOVE RP-PageSize TO WS-PageSize
+        END-READ
+        CLOSE ReportParamFile
+END-IF.
+
+*> READ THE LAST CHECKPOINTED IDNum (AND PAGE NUMBER) SO A CRASHED RUN CAN BE RESUMED
+LoadCheckpoint.
+OPEN INPUT CheckpointFile
+IF CheckpointFileStatus = "00"
+        READ CheckpointFile
+                AT END CONTINUE
+                NOT AT END
+                        MOVE CP-LastIDNum TO WS-ResumeIDNum
+                        MOVE CP-PageCount TO PageCount
+                        MOVE CP-RecordCount TO RecordCount
+                        SET Resuming TO TRUE
+        END-READ
+        CLOSE CheckpointFile
+ELSE
+        CLOSE CheckpointFile
+END-IF.
+
+*> SAVE THE LAST IDNum PRINTED, EVERY WS-CheckpointInterval RECORDS
+WriteCheckpoint.
+OPEN OUTPUT CheckpointFile
+MOVE IDNum TO CP-LastIDNum
+MOVE PageCount TO CP-PageCount
+MOVE RecordCount TO CP-RecordCount
+WRITE CheckpointRecord
+CLOSE CheckpointFile.
+
+*> THE REPORT FINISHED CLEANLY -- NO CHECKPOINT TO RESUME FROM ON THE NEXT RUN
+ClearCheckpoint.
+OPEN OUTPUT CheckpointFile
+CLOSE CheckpointFile.
 
 PrintPageHeading.
 WRITE PrintLine FROM PageHeading AFTER ADVANCING Page
@@ -66,7 +166,7 @@ MOVE 3 TO LineCount
 ADD 1 TO PageCount.
 
 PrintReportBody.
-IF NewPageRequired  
+IF LineCount >= WS-PageSize
         MOVE PageCount TO PrnPageNum
         WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
         PERFORM PrintPageHeading
@@ -74,10 +174,20 @@ END-IF
 MOVE IDNum TO PrnCustID
 MOVE FirstName TO PrnFirstName
 MOVE LastName TO PrnLastName
+MOVE EmailAddr TO PrnEmailAddr
+MOVE PhoneNum TO PrnPhoneNum
+CALL "NAMEJOIN" USING FirstName, LastName, WS-FullName
+MOVE WS-FullName TO PrnFullName
 WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1 LINE *> means print at new line
 ADD 1 TO LineCount
+ADD 1 TO RecordCount
+ADD 1 TO WS-RecSinceCheckpoint
+IF WS-RecSinceCheckpoint >= WS-CheckpointInterval
+        PERFORM WriteCheckpoint
+        MOVE ZERO TO WS-RecSinceCheckpoint
+END-IF
 READ CustomerFile
-        AT END SET WSEOF TO TRUE
+        AT END MOVE 'Y' TO WSEOF
         NOT AT END DISPLAY "2"
 END-READ.
 
