@@ -6,16 +6,75 @@ DATE-WRITTEN.Aug 15th 2022
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION. 
 FILE-CONTROL.
-        SELECT MenuFile ASSIGN TO "Menu.dat" 
+        SELECT MenuFile ASSIGN TO "Menu.dat" *> maintained by MENUMNT
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS MenuID.
+        SELECT ReceiptFile ASSIGN TO "Receipt.txt" *> will gen automatically, new receipts are appended
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ReceiptFileStatus.
+        SELECT CashierFile ASSIGN TO "Cashier.dat" *> holds the login credentials, maintained off-line of this program
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT SalesLog ASSIGN TO "SalesLog.dat" *> append-only transaction log, read by DAILYSALES
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT LockoutFile ASSIGN TO "Lockout.dat" *> failed-login counts, survives a restart of this program
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT DiscountFile ASSIGN TO "Discount.dat" *> promo/discount codes, maintained off-line of this program
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT CloseFlagFile ASSIGN TO "DayClose.dat" *> set by DAILYSALES while it is rolling up SalesLog, so orders and the Z-report never run against the log at the same time
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CloseFlagStatus.
+        SELECT CustomerFile ASSIGN TO "Customer.dat" *> loyalty points balance, maintained by coboltut-10/11/12 -- coboltut-13.cob keeps its own separate "customer.txt", so customers entered there won't be found here
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS IDNum
+            FILE STATUS IS CustomerFileStatus.
+        SELECT ErrorLogFile ASSIGN TO "ErrorLog.dat" *> common error trail, shared with coboltut-13.cob
             ORGANIZATION IS LINE SEQUENTIAL.
 
-DATA DIVISION. 
-FILE SECTION. 
+DATA DIVISION.
+FILE SECTION.
 FD MenuFile. *> FD = File Description
 01 MenuData.
         02 MenuID PIC X(4).
         02 MenuItemName PIC X(20).
-        02 MenuItemPrice PIC $9.99.
+        02 MenuItemPrice PIC $9,999.99.
+        02 MenuEffFrom PIC 9(8). *> CCYYMMDD the current price took effect
+        02 MenuEffTo PIC 9(8). *> 99999999 while the current price is still in force
+
+FD ReceiptFile.
+01 ReceiptLine PIC X(66).
+
+FD CashierFile.
+01 CashierData.
+        02 CashierID PIC X(10).
+        02 CashierPswd PIC X(30).
+        02 CashierRole PIC X(1). *> C = cashier, M = manager
+
+FD SalesLog.
+COPY SALESLOG.
+
+FD LockoutFile.
+01 LockoutData.
+        02 LO-UserID PIC X(10).
+        02 LO-FailCount PIC 9(2).
+        02 LO-Locked PIC X(1). *> Y OR N
+
+FD DiscountFile.
+01 DiscountData.
+        02 DC-Code PIC X(8).
+        02 DC-Type PIC X(1). *> P = PERCENT OFF, F = FIXED AMOUNT OFF
+        02 DC-Value PIC 9(3)V99.
+
+FD CloseFlagFile.
+01 CloseFlagData.
+        02 CF-Flag PIC X(1). *> Y = end-of-day close in progress, N OR NO RECORD = open for business
+
+FD CustomerFile.
+COPY CUSTOMER.
+
+FD ErrorLogFile.
+COPY ERRORLOG.
 
 
 WORKING-STORAGE SECTION.
@@ -27,32 +86,175 @@ WORKING-STORAGE SECTION.
 01 TempID PIC X(10).
 01 Indx   PIC 9(1) VALUE 0.
 01 UserID PIC X(10).
-        88 Authorise_ID  VALUE "123", "111","222","333". *> LATER CAN TRY TAKE FROM FILE
-        
 01 IDCorrect PIC 9 VALUE 0. *> 0 or 1
 01 UserPswd PIC X(30).
-        88 Authorise_Pswd VALUE "AAA", "BBB","CCC","ABC". *> LATER CAN TRY TAKE FROM FILE
 01 UserPswdCorrect PIC 9 VALUE 0. *> 0 or 1
 
+*> Cashier table, loaded from CashierFile at startup so credentials
+*> can be maintained without recompiling this program
+01 CashierTable.
+        05 CashierEntry OCCURS 20 TIMES INDEXED BY CashierIdx.
+            10 TblCashierID PIC X(10).
+            10 TblCashierPswd PIC X(30).
+            10 TblCashierRole PIC X(1).
+01 CashierCount PIC 99 VALUE 0.
+01 MatchedCashierIdx PIC 99 VALUE 0.
+
+*> role of the cashier who is currently logged in, set once the password is accepted
+01 UserRole PIC X(1).
+        88 UserIsManager VALUE 'M'.
+
+*> Lockout table, loaded from LockoutFile at startup and rewritten
+*> whenever a fail count or lock changes, so a lockout survives a restart
+01 LockoutTable.
+        05 LockoutEntry OCCURS 20 TIMES INDEXED BY LockoutIdx.
+            10 TblLockoutID PIC X(10).
+            10 TblFailCount PIC 9(2).
+            10 TblLocked PIC X(1).
+01 LockoutCount PIC 99 VALUE 0.
+01 MatchedLockoutIdx PIC 99 VALUE 0.
+
+*> Discount/promo code table, loaded from DiscountFile at startup
+01 DiscountTable.
+        05 DiscountEntry OCCURS 10 TIMES INDEXED BY DiscountIdx.
+            10 TblDiscCode PIC X(8).
+            10 TblDiscType PIC X(1).
+            10 TblDiscValue PIC 9(3)V99.
+01 DiscountCount PIC 99 VALUE 0.
+01 MatchedDiscIdx PIC 99 VALUE 0.
+
+*> day-close switch, checked before every new order is accepted
+01 DayIsClosed PIC X VALUE 'N'.
+01 WS-CloseFlagStatus PIC X(2).
+
+*> discount entered at checkout (blank = none)
+01 DiscountCode PIC X(8).
+01 DiscountAmountNum PIC 9(6)V99 VALUE 0.
+01 DiscountAmountDisp PIC $9,999.99.
+
+*> loyalty card entered at checkout (blank = none) -- 1 point earned per whole dollar of TotalOrderPrice
+01 CustomerFileStatus PIC XX.
+01 CustIDEntered PIC X(5) VALUE SPACE.
+01 WS-HaveCustomer PIC X VALUE 'N'.
+        88 HaveCustomer VALUE 'Y'.
+01 WS-PointsEarned PIC 9(5) VALUE 0.
+01 WS-CustFullName PIC X(31) VALUE SPACE.
+01 WS-LoyaltyAwarded PIC X VALUE 'N'.
+        88 LoyaltyAwarded VALUE 'Y'.
+
+*> shared error-log fields, set before PERFORM LogError
+01 WS-ErrParagraph PIC X(20).
+01 WS-ErrKeyValue PIC X(20).
+01 WS-ErrMessage PIC X(40).
+
 *> 01 N PIC 9 VALUE 0.
 *> 01 UserPswd_LEN PIC S9.
 
 *> Menu variables
-01 InputOrderNo PIC X(49).
-01 OrderNo. 
-        05 OrderItemID PIC X(4) OCCURS 10 TIMES. *> assume max order is 10 items
-        
-01 Num_Comma PIC 9 VALUE 0.
+01 InputOrderNo PIC X(130).
+01 OrderNo.
+        05 OrderLine OCCURS 25 TIMES. *> max order is 25 items
+            10 OrderItemID PIC X(4).
+            10 OrderItemQty PIC 9(2).
+
+*> raw comma-split tokens (ItemID, or ItemID*Qty), parsed into OrderLine
+01 OrderTokens.
+        05 OrderToken PIC X(8) OCCURS 25 TIMES.
+01 WS-QtyStr PIC X(2).
+
+01 Num_Comma PIC 99 VALUE 0.
 01 Temp_Count PIC 99.
 01 Order_ItemID_Exist PIC X VALUE 'F'. *> T OR F 
 
 *> PAYMENT VARIABLES
-01 Proceed_Payment PIC A(1). *> Y OR N
+01 Proceed_Payment PIC A(1). *> Y, N OR V (VOID, MANAGER ONLY)
         88 Payment_Req_Y VALUE 'y','Y'.
         88 Payment_Req_N VALUE 'N','n'.
-01 TotalOrderPrice PIC $9.99.
-
-
+        88 Payment_Req_V VALUE 'v','V'.
+
+*> TENDER VARIABLES - how the customer actually paid, incl. split tenders
+01 TenderChoice PIC X(1).
+        88 Tender_Cash VALUE 'C','c'.
+        88 Tender_Card VALUE 'R','r'.
+        88 Tender_Split VALUE 'S','s'.
+01 Tender1Type PIC X(4).
+01 Tender1AmtNum PIC 9(6)V99.
+01 Tender1AmtEdit PIC $9,999.99.
+01 Tender2Type PIC X(4).
+01 Tender2AmtNum PIC 9(6)V99.
+01 TotalOrderPrice PIC $9,999.99.
+01 TotalOrderPriceNum PIC 9(6)V99.
+01 WS-ItemPrice PIC 9(6)V99.
+01 WS-LineTotal PIC 9(6)V99.
+COPY RATES.
+01 SubtotalPrice PIC $9,999.99.
+01 SubtotalPriceNum PIC 9(6)V99.
+01 TaxAmount PIC 9(6)V99.
+01 TaxAmountDisp PIC $9,999.99.
+01 FinalTotalNum PIC 9(7)V99.
+01 FinalTotal PIC $9,999.99.
+
+*> LOCALE-DRIVEN CURRENCY DISPLAY -- see LOCALE.cpy and CURRFMT.cob
+COPY LOCALE.
+01 CF-AmountIn PIC 9(7)V99.
+01 WS-PriceDisp PIC X(12).
+
+*> MENU CHOICE BEFORE A NEW ORDER IS ENTERED
+01 WS-MenuChoice PIC X.
+
+*> REPRINT-LAST-RECEIPT VARIABLES -- each receipt block is found by the date/time
+*> stamped into its "RECEIPT - USER" header line when PRINT_RECEIPT first wrote it
+01 WS-ReceiptFileStatus PIC XX.
+01 WS-ReprintDate PIC 9(8).
+01 WS-ReprintTime PIC 9(6).
+01 WS-ReprintKey PIC X(20).
+01 WS-ReprintKeyCount PIC 9.
+01 WS-ReprintEOF PIC X VALUE 'N'.
+01 WS-ReprintFound PIC X VALUE 'N'.
+        88 ReprintFound VALUE 'Y'.
+01 WS-ReprintInBlock PIC X VALUE 'N'.
+        88 ReprintInBlock VALUE 'Y'.
+01 WS-LastReceiptDate PIC 9(8) VALUE 0.
+01 WS-LastReceiptTime PIC 9(6) VALUE 0.
+01 WS-HaveLastReceipt PIC X VALUE 'N'.
+        88 HaveLastReceipt VALUE 'Y'.
+
+*> SALES LOG VARIABLES
+01 WS-LogDate PIC 9(8).
+01 WS-LogTimeRaw PIC 9(8).
+01 WS-LogTime PIC 9(6).
+
+*> RECEIPT VARIABLES
+01 ReceiptDetailLine.
+        05 FILLER PIC X(4) VALUE SPACE.
+        05 RcptItemID PIC X(4).
+        05 FILLER PIC X(3) VALUE SPACE.
+        05 RcptItemName PIC X(20).
+        05 FILLER PIC X(3) VALUE SPACE.
+        05 RcptItemQty PIC Z9.
+        05 FILLER PIC X(3) VALUE " x ".
+        05 RcptItemPrice PIC X(12). *> locale-formatted via CURRFMT instead of a fixed PIC $ edit
+        05 FILLER PIC X(3) VALUE SPACE.
+        05 RcptLineTotal PIC X(12). *> locale-formatted via CURRFMT
+01 ReceiptSubtotalLine.
+        05 FILLER PIC X(11) VALUE "SUBTOTAL : ".
+        05 RcptSubtotalPrice PIC X(12). *> locale-formatted via CURRFMT
+01 ReceiptDiscountLine.
+        05 FILLER PIC X(11) VALUE "DISCOUNT : ".
+        05 RcptDiscCode PIC X(8).
+        05 FILLER PIC X(2) VALUE SPACE.
+        05 RcptDiscAmount PIC X(12). *> locale-formatted via CURRFMT
+01 ReceiptTaxLine.
+        05 FILLER PIC X(11) VALUE "TAX      : ".
+        05 RcptTaxAmount PIC X(12). *> locale-formatted via CURRFMT
+01 ReceiptTotalLine.
+        05 FILLER PIC X(11) VALUE "TOTAL    : ".
+        05 RcptTotalPrice PIC X(12). *> locale-formatted via CURRFMT
+01 ReceiptTenderLine.
+        05 FILLER PIC X(11) VALUE SPACE.
+        05 RcptTenderType PIC X(4).
+        05 FILLER PIC X(3) VALUE " : ".
+        05 RcptTenderAmt PIC X(12). *> locale-formatted via CURRFMT
 
 *> 01 MenuList.
         *> 02 ItemName PIC X(30).
@@ -61,22 +263,21 @@ WORKING-STORAGE SECTION.
 
 
 PROCEDURE DIVISION.
+PERFORM LOAD_CASHIERS.
+PERFORM LOAD_LOCKOUTS.
+PERFORM LOAD_DISCOUNTS.
+
 DISPLAY "            Login    "
 DISPLAY "============================="
 DISPLAY " ENTER USER ID (X TO EXIT): " WITH NO ADVANCING
-ACCEPT UserID 
+ACCEPT UserID
 
 MOVE 0 TO IDCorrect
 MOVE 0 TO UserPswdCorrect
+MOVE 0 TO MatchedCashierIdx
 
 PERFORM UNTIL IDCorrect = 1
-        EVALUATE TRUE
-            WHEN Authorise_ID 
-                MOVE 1 TO IDCorrect
-                
-            WHEN OTHER 
-                MOVE 0 TO IDCorrect
-        END-EVALUATE
+        PERFORM FIND_CASHIER
 
         IF IDCorrect = 0
             IF UserID = "X" OR UserID = "x"
@@ -86,96 +287,118 @@ PERFORM UNTIL IDCorrect = 1
             DISPLAY "PLS ENTER AGAIN USER ID : " WITH NO ADVANCING
             ACCEPT UserID
 
-        ELSE IF IDCorrect = 1     
+        ELSE IF IDCorrect = 1
+            PERFORM FIND_LOCKOUT
+            IF TblLocked(MatchedLockoutIdx) = 'Y'
+                DISPLAY "THIS USER ID IS LOCKED OUT, SEE A MANAGER TO RESET IT."
+                STOP RUN
+            END-IF
+            *> SEED FROM THE PERSISTED FAIL COUNT SO A RESTART DOESN'T GRANT A FRESH SET OF GUESSES
+            COMPUTE UserPswdCorrect = TblFailCount(MatchedLockoutIdx) * 2
             DISPLAY "Password : " WITH NO ADVANCING
             ACCEPT UserPswd
-        
+
         END-IF
 
-END-PERFORM 
+END-PERFORM
 
-*> CHECK IF PASSWORD CORRECT - HAVEN'T CMP USER ID WITH PASSWORD
+*> CHECK IF PASSWORD CORRECT - MUST MATCH THE PASSWORD ON FILE FOR THIS USER ID
 PERFORM UNTIL UserPswdCorrect = 1
-    EVALUATE TRUE
-        WHEN Authorise_Pswd
-            MOVE 1 TO UserPswdCorrect
-            
-        WHEN OTHER 
-            ADD 2 TO UserPswdCorrect
-    END-EVALUATE
+    IF UserPswd = TblCashierPswd(MatchedCashierIdx)
+        MOVE 1 TO UserPswdCorrect
+    ELSE
+        ADD 2 TO UserPswdCorrect
+    END-IF
 
     *> FOR DEBUG >> DISPLAY UserPswdCorrect
-    IF UserPswdCorrect = 1 
+    IF UserPswdCorrect = 1
+        MOVE 0 TO TblFailCount(MatchedLockoutIdx)
+        PERFORM SAVE_LOCKOUTS
+        MOVE TblCashierRole(MatchedCashierIdx) TO UserRole
         *> DISPLAY MENU
         GO TO DISPLAY_MENU
     ELSE IF UserPswdCorrect = 6
+        MOVE 'Y' TO TblLocked(MatchedLockoutIdx)
+        PERFORM SAVE_LOCKOUTS
         DISPLAY "SORRY, LOGIN THREE TIMES INCORRECTLY, SYSTEM LOGOUT ! "
         STOP RUN
-    ELSE  
+    ELSE
+        ADD 1 TO TblFailCount(MatchedLockoutIdx)
+        PERFORM SAVE_LOCKOUTS
         DISPLAY "INVALID USER PASSWORD!"
         DISPLAY "PLS ENTER AGAIN USER PASSWORD : " WITH NO ADVANCING
         ACCEPT UserPswd
     END-IF
-END-PERFORM. 
+END-PERFORM.
 
 *> DISPLAY MENU 
 DISPLAY_MENU.
     DISPLAY " "
     DISPLAY "                         M E N U                      "
     DISPLAY "======================================================"
+    IF UserIsManager
+        DISPLAY " Logged in as MANAGER " UserID " (void/discount/Z-report allowed)"
+    ELSE
+        DISPLAY " Logged in as CASHIER " UserID
+    END-IF
     DISPLAY " Item ID           Menu Item(s)           Price       "
     DISPLAY " --------     ---------------------      -------"
 
     OPEN INPUT MenuFile.
-        
+        MOVE SPACE TO WS-EOF
         PERFORM UNTIL WS-EOF = 'Y'
-            READ MenuFile   *> will read one line data only unless apply looping like the statement "PERFORM UNTIL.."
-                AT END MOVE 'Y' TO WS-EOF 
-                NOT AT END DISPLAY "   " MenuID "       " MenuItemName "        " MenuItemPrice
+            READ MenuFile NEXT RECORD   *> dynamic access - read the menu in MenuID order
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    MOVE MenuItemPrice TO CF-AmountIn
+                    CALL "CURRFMT" USING CF-AmountIn, LC-CurrencySymbol, WS-PriceDisp
+                    DISPLAY "   " MenuID "       " MenuItemName "        " WS-PriceDisp
             END-READ
         END-PERFORM
-        
-    CLOSE MenuFile.    
 
-*> ACCEPT INPUT FOR ORDER MENU  
+    CLOSE MenuFile.
+
+    DISPLAY " "
+    DISPLAY "Press ENTER to start a new order, or type R to reprint a past receipt : " WITH NO ADVANCING
+    ACCEPT WS-MenuChoice
+    IF WS-MenuChoice = 'R' OR WS-MenuChoice = 'r'
+        PERFORM REPRINT_RECEIPT
+        GO TO DISPLAY_MENU
+    END-IF.
+
+*> ACCEPT INPUT FOR ORDER MENU
 RECEIVE_ORDER.
+    PERFORM CHECK_DAY_CLOSE
+    IF DayIsClosed = 'Y'
+        DISPLAY " "
+        DISPLAY "END OF DAY PROCESSING IS RUNNING, NEW ORDERS ARE HELD UNTIL IT FINISHES."
+        GO TO DISPLAY_MENU
+    END-IF
+
     DISPLAY " "
-    DISPLAY "Pls enter item id for ordering (use ',' to continue next item) "  
+    DISPLAY "Pls enter item id for ordering, optionally *qty (eg M002*2), use ',' to continue next item "
     DISPLAY ">> " WITH NO ADVANCING
-    ACCEPT InputOrderNo 
+    ACCEPT InputOrderNo
 
     *> calc how many comma
     MOVE 0 TO Num_Comma
     INSPECT InputOrderNo TALLYING Num_Comma FOR ALL ','
     *>DISPLAY "DEBUG:: Num_Comma : " Num_Comma
-    
-    MOVE 1 TO Temp_Count 
-    IF Num_Comma = 0
-        MOVE InputOrderNo TO OrderItemID(1)
-        ADD 1 TO Temp_Count 
-
-        PERFORM UNTIL Temp_Count > 5
-            MOVE SPACE TO OrderItemID(Temp_Count)
-            *>DISPLAY "DEBUG:: OrderItemID("Temp_Count") :" OrderItemID(Temp_Count)
-            ADD 1 TO Temp_Count
-        END-PERFORM
 
-    ELSE IF Num_Comma < 5
-            UNSTRING InputOrderNo DELIMITED BY ','
-            INTO OrderItemID(1), OrderItemID(2), OrderItemID(3),OrderItemID(4),OrderItemID(5)
-    ELSE
-            UNSTRING InputOrderNo DELIMITED BY ','
-            INTO OrderItemID(1), OrderItemID(2), OrderItemID(3),OrderItemID(4),OrderItemID(5),
-                OrderItemID(6), OrderItemID(7), OrderItemID(8),OrderItemID(9),OrderItemID(10)
-    END-IF.
+    MOVE SPACE TO OrderNo
+    MOVE SPACE TO OrderTokens
+    UNSTRING InputOrderNo DELIMITED BY ','
+        INTO OrderToken(1), OrderToken(2), OrderToken(3), OrderToken(4), OrderToken(5),
+            OrderToken(6), OrderToken(7), OrderToken(8), OrderToken(9), OrderToken(10),
+            OrderToken(11), OrderToken(12), OrderToken(13), OrderToken(14), OrderToken(15),
+            OrderToken(16), OrderToken(17), OrderToken(18), OrderToken(19), OrderToken(20),
+            OrderToken(21), OrderToken(22), OrderToken(23), OrderToken(24), OrderToken(25).
+
+    PERFORM PARSE_ORDER_ITEMS.
 
-*> CHECK IF THE ITEM ID FOR ORDER EXIST  
+*> CHECK IF THE ITEM ID FOR ORDER EXIST
     MOVE 1 TO Temp_Count
-    IF Num_Comma < 5
-        PERFORM Check_Order_ItemID UNTIL Temp_Count > 5             
-    ELSE
-        PERFORM Check_Order_ItemID UNTIL Temp_Count > 10
-    END-IF. 
+    PERFORM Check_Order_ItemID UNTIL Temp_Count > 25.
 
 *> CONFIRM ORDER 
 CONFIRM_ORDER.
@@ -186,50 +409,103 @@ CONFIRM_ORDER.
     DISPLAY " Item ID           Menu Item(s)           Price       "
     DISPLAY " --------     ---------------------      -------"
 
+    MOVE 0 TO TotalOrderPriceNum
     MOVE 1 TO Temp_Count
-    PERFORM UNTIL Temp_Count > 10   
-        IF OrderItemID(Temp_Count) IS NOT = SPACE
-            OPEN INPUT MenuFile    
-                MOVE 'Y' TO WS-EOF 
-                PERFORM UNTIL WS-EOF = 'F'                 
-                    READ MenuFile   *> will read one line data only unless apply looping like the statement "PERFORM UNTIL.."
-                        AT END MOVE 'F' TO WS-EOF 
-
-                        NOT AT END *>DISPLAY "DEBUG:: MENU ID: " MenuID 
-                            IF MenuID = OrderItemID(Temp_Count)  
-                                DISPLAY "   " MenuID "       " MenuItemName "        " MenuItemPrice
-                                MOVE MenuItemPrice TO TotalOrderPrice  *> ******** neeed to sum it up ******
-                                DISPLAY "DEBUG:: OrderItemPrice : " TotalOrderPrice
-                            END-IF
-                    END-READ
-                END-PERFORM
-            CLOSE MenuFile  
+    OPEN INPUT MenuFile
+        PERFORM UNTIL Temp_Count > 25
+            IF OrderItemID(Temp_Count) IS NOT = SPACE
+                MOVE OrderItemID(Temp_Count) TO MenuID
+                READ MenuFile KEY IS MenuID  *> direct read, no more scanning the whole menu
+                    INVALID KEY CONTINUE
+                    NOT INVALID KEY
+                        MOVE MenuItemPrice TO WS-ItemPrice
+                        MOVE WS-ItemPrice TO CF-AmountIn
+                        CALL "CURRFMT" USING CF-AmountIn, LC-CurrencySymbol, WS-PriceDisp
+                        DISPLAY "   " MenuID "       " MenuItemName "        " WS-PriceDisp
+                            " x " OrderItemQty(Temp_Count)
+                        COMPUTE WS-LineTotal = WS-ItemPrice * OrderItemQty(Temp_Count)
+                        ADD WS-LineTotal TO TotalOrderPriceNum  *> accumulate every ordered line, not just the last one read
+                END-READ
+            END-IF
+            ADD 1 TO Temp_Count
+        END-PERFORM
+    CLOSE MenuFile
+    MOVE TotalOrderPriceNum TO TotalOrderPrice
+    MOVE TotalOrderPriceNum TO SubtotalPrice
+    MOVE TotalOrderPriceNum TO SubtotalPriceNum
+    DISPLAY " "
+    DISPLAY " Subtotal     : " SubtotalPrice
+
+    MOVE SPACE TO DiscountCode
+    MOVE 0 TO DiscountAmountNum
+    IF UserIsManager
+        DISPLAY "Discount/promo code (blank for none) : " WITH NO ADVANCING
+        ACCEPT DiscountCode
+        IF DiscountCode IS NOT = SPACE
+            PERFORM FIND_DISCOUNT
+            IF MatchedDiscIdx = 0
+                DISPLAY "UNKNOWN DISCOUNT CODE, NO DISCOUNT APPLIED."
+                MOVE SPACE TO DiscountCode
+            ELSE
+                IF TblDiscType(MatchedDiscIdx) = 'P'
+                    COMPUTE DiscountAmountNum ROUNDED =
+                        TotalOrderPriceNum * (TblDiscValue(MatchedDiscIdx) / 100)
+                ELSE
+                    MOVE TblDiscValue(MatchedDiscIdx) TO DiscountAmountNum
+                END-IF
+                IF DiscountAmountNum > TotalOrderPriceNum
+                    MOVE TotalOrderPriceNum TO DiscountAmountNum
+                END-IF
+                SUBTRACT DiscountAmountNum FROM TotalOrderPriceNum
+                MOVE DiscountAmountNum TO DiscountAmountDisp
+                DISPLAY " Discount     : " DiscountAmountDisp " (" DiscountCode ")"
+            END-IF
         END-IF
-        ADD 1 TO Temp_Count
-    END-PERFORM
-
-*> CAL PAYMENT *******************cont here for check item id --need convert currency to number and sum up *****************
-
+    ELSE
+        DISPLAY "DISCOUNT/PROMO CODES CAN ONLY BE APPLIED BY A MANAGER."
+    END-IF
 
-*> ....................
+    MOVE SPACE TO CustIDEntered
+    MOVE 'N' TO WS-HaveCustomer
+    DISPLAY "Loyalty card ID for points (blank for none) : " WITH NO ADVANCING
+    ACCEPT CustIDEntered
+    IF CustIDEntered IS NOT = SPACE AND CustIDEntered IS NUMERIC
+        MOVE CustIDEntered TO IDNum
+        SET HaveCustomer TO TRUE
+    END-IF
 
+    COMPUTE TaxAmount ROUNDED = TotalOrderPriceNum * TaxRate
+    COMPUTE FinalTotalNum ROUNDED = TotalOrderPriceNum + TaxAmount
+    MOVE TaxAmount TO TaxAmountDisp
+    MOVE FinalTotalNum TO FinalTotal
+    DISPLAY " Sales Tax    : " TaxAmountDisp
+    DISPLAY " Order Total  : " FinalTotal
 
 DISPLAY " "
-DISPLAY "Proceed to payment? " WITH NO ADVANCING
-*> ACCEPT INPUT + IF NOT THEN BACK TO ORDER 
+IF UserIsManager
+    DISPLAY "Proceed to payment (Y), void this order (V), or N to keep ordering? " WITH NO ADVANCING
+ELSE
+    DISPLAY "Proceed to payment? " WITH NO ADVANCING
+END-IF
+*> ACCEPT INPUT + IF NOT THEN BACK TO ORDER
 ACCEPT Proceed_Payment
 
 EVALUATE TRUE
-    WHEN Payment_Req_Y 
-        CONTINUE
+    WHEN Payment_Req_Y
+        PERFORM PROCESS_PAYMENT
+        PERFORM PRINT_RECEIPT
+    WHEN Payment_Req_V
+        IF UserIsManager
+            PERFORM VOID_ORDER
+            GO TO DISPLAY_MENU
+        ELSE
+            DISPLAY "ONLY A MANAGER CAN VOID AN ORDER."
+            GO TO DISPLAY_MENU
+        END-IF
     WHEN Payment_Req_N
         GO TO DISPLAY_MENU *> FOR ORDER AGAIN
 END-EVALUATE
 
-
-*> GET AMOUNT PAID
-*> CAL CHARGE
-*> PRINT RECEIPT
 DISPLAY "done"
 
 *> ================================ EXTRA KNOWLEDGE
@@ -242,27 +518,20 @@ DISPLAY "done"
 STOP RUN.
 
 *> function 
-Check_Order_ItemID.  *>>>>>>>PENDING MODIFY
-    MOVE 'F' TO Order_ItemID_Exist 
+Check_Order_ItemID.
+    MOVE 'F' TO Order_ItemID_Exist
 
     *>DISPLAY "DEBUG:: ITEM ID : " OrderItemID(Temp_Count)
-    OPEN INPUT MenuFile.  
-        
-        IF OrderItemID(Temp_Count) = SPACE OR OrderItemID(Temp_Count) = LOW-VALUE THEN 
-            MOVE 'T' TO Order_ItemID_Exist 
-        ELSE 
-            MOVE 'Y' TO WS-EOF  
-
-            PERFORM UNTIL WS-EOF = 'F'                 
-                READ MenuFile   *> will read one line data only unless apply looping like the statement "PERFORM UNTIL.."
-                    AT END MOVE 'F' TO WS-EOF 
-
-                    NOT AT END *>DISPLAY "DEBUG:: MENU ID: " MenuID 
-                        IF MenuID = OrderItemID(Temp_Count)  
-                            MOVE 'T' TO Order_ItemID_Exist 
-                        END-IF
-                END-READ
-            END-PERFORM
+    OPEN INPUT MenuFile.
+
+        IF OrderItemID(Temp_Count) = SPACE OR OrderItemID(Temp_Count) = LOW-VALUE THEN
+            MOVE 'T' TO Order_ItemID_Exist
+        ELSE
+            MOVE OrderItemID(Temp_Count) TO MenuID
+            READ MenuFile KEY IS MenuID  *> direct read, no more scanning the whole menu
+                INVALID KEY CONTINUE
+                NOT INVALID KEY MOVE 'T' TO Order_ItemID_Exist
+            END-READ
 
             *> DISPLAY "DEBUG :: TEMP COUNT: " Temp_Count  " | ORDER ID EXIST? " Order_ItemID_Exist
             IF Order_ItemID_Exist IS NOT = 'T'
@@ -270,7 +539,7 @@ Check_Order_ItemID.  *>>>>>>>PENDING MODIFY
             END-IF
 
         END-IF.
-    CLOSE MenuFile. 
+    CLOSE MenuFile.
     ADD 1 TO Temp_Count.
     
 
@@ -278,12 +547,423 @@ Invalid_Order.
     DISPLAY " "
     DISPLAY "Invalid order ID : " OrderItemID(Temp_Count) ", pls try again! "
     DISPLAY " "
-    CLOSE MenuFile. 
+    MOVE "Check_Order_ItemID" TO WS-ErrParagraph
+    MOVE OrderItemID(Temp_Count) TO WS-ErrKeyValue
+    MOVE "Invalid order ID" TO WS-ErrMessage
+    PERFORM LogError
+    CLOSE MenuFile.
     GO TO RECEIVE_ORDER.
 
 ERROR_MSG.
     DISPLAY "ERROR".
 
-    
+*> APPEND A TIMESTAMPED ENTRY TO THE SHARED ErrorLog.dat INSTEAD OF LETTING A DISPLAY MESSAGE JUST SCROLL AWAY
+LogError.
+    MOVE "TESTPOS" TO EL-ProgramName
+    MOVE WS-ErrParagraph TO EL-Paragraph
+    MOVE WS-ErrKeyValue TO EL-KeyValue
+    MOVE WS-ErrMessage TO EL-Message
+    ACCEPT EL-Date FROM DATE YYYYMMDD
+    ACCEPT WS-LogTimeRaw FROM TIME
+    MOVE WS-LogTimeRaw(1:6) TO EL-Time
+    OPEN EXTEND ErrorLogFile
+    WRITE ErrorLogRecord
+    CLOSE ErrorLogFile.
+
+*> SPLIT EACH RAW TOKEN ("ID" OR "ID*QTY") INTO ITEM ID AND QUANTITY
+PARSE_ORDER_ITEMS.
+    MOVE 1 TO Temp_Count
+    PERFORM UNTIL Temp_Count > 25
+        MOVE 1 TO OrderItemQty(Temp_Count)
+        IF OrderToken(Temp_Count) IS NOT = SPACE
+            MOVE SPACE TO WS-QtyStr
+            UNSTRING OrderToken(Temp_Count) DELIMITED BY '*'
+                INTO OrderItemID(Temp_Count), WS-QtyStr
+            IF WS-QtyStr IS NOT = SPACE AND WS-QtyStr IS NUMERIC
+                MOVE WS-QtyStr TO OrderItemQty(Temp_Count)
+            END-IF
+        END-IF
+        ADD 1 TO Temp_Count
+    END-PERFORM.
+
+*> LOAD THE CASHIER CREDENTIALS TABLE FROM CashierFile AT STARTUP
+LOAD_CASHIERS.
+    MOVE 0 TO CashierCount
+    OPEN INPUT CashierFile
+        MOVE 'N' TO WS-EOF
+        PERFORM UNTIL WS-EOF = 'Y'
+            READ CashierFile
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    ADD 1 TO CashierCount
+                    MOVE CashierID TO TblCashierID(CashierCount)
+                    MOVE CashierPswd TO TblCashierPswd(CashierCount)
+                    MOVE CashierRole TO TblCashierRole(CashierCount)
+            END-READ
+        END-PERFORM
+    CLOSE CashierFile.
+
+*> LOAD THE LOCKOUT TABLE FROM LockoutFile AT STARTUP
+LOAD_LOCKOUTS.
+    MOVE 0 TO LockoutCount
+    OPEN INPUT LockoutFile
+        MOVE 'N' TO WS-EOF
+        PERFORM UNTIL WS-EOF = 'Y'
+            READ LockoutFile
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    ADD 1 TO LockoutCount
+                    MOVE LO-UserID TO TblLockoutID(LockoutCount)
+                    MOVE LO-FailCount TO TblFailCount(LockoutCount)
+                    MOVE LO-Locked TO TblLocked(LockoutCount)
+            END-READ
+        END-PERFORM
+    CLOSE LockoutFile.
+
+*> LOAD THE DISCOUNT/PROMO CODE TABLE FROM DiscountFile AT STARTUP
+LOAD_DISCOUNTS.
+    MOVE 0 TO DiscountCount
+    OPEN INPUT DiscountFile
+        MOVE 'N' TO WS-EOF
+        PERFORM UNTIL WS-EOF = 'Y'
+            READ DiscountFile
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    ADD 1 TO DiscountCount
+                    MOVE DC-Code TO TblDiscCode(DiscountCount)
+                    MOVE DC-Type TO TblDiscType(DiscountCount)
+                    MOVE DC-Value TO TblDiscValue(DiscountCount)
+            END-READ
+        END-PERFORM
+    CLOSE DiscountFile.
+
+*> CHECK WHETHER THE Z-REPORT IS CURRENTLY CLOSING OUT THE DAY'S SalesLog
+CHECK_DAY_CLOSE.
+    MOVE 'N' TO DayIsClosed
+    OPEN INPUT CloseFlagFile
+    IF WS-CloseFlagStatus = "00"
+        READ CloseFlagFile
+            AT END CONTINUE
+            NOT AT END MOVE CF-Flag TO DayIsClosed
+        END-READ
+        CLOSE CloseFlagFile
+    END-IF.
+
+*> LOOK UP THE ENTERED DISCOUNT CODE AGAINST THE DISCOUNT TABLE
+FIND_DISCOUNT.
+    MOVE 0 TO MatchedDiscIdx
+    MOVE 1 TO Temp_Count
+    PERFORM UNTIL Temp_Count > DiscountCount
+        IF DiscountCode = TblDiscCode(Temp_Count)
+            MOVE Temp_Count TO MatchedDiscIdx
+        END-IF
+        ADD 1 TO Temp_Count
+    END-PERFORM.
+
+*> ADD POINTS EARNED ON THIS SALE (1 POINT PER WHOLE DOLLAR OF TotalOrderPrice) TO THE CUSTOMER'S RUNNING BALANCE
+AWARD_LOYALTY_POINTS.
+    MOVE SPACE TO WS-CustFullName
+    MOVE 'N' TO WS-LoyaltyAwarded
+    COMPUTE WS-PointsEarned = TotalOrderPriceNum
+    OPEN I-O CustomerFile
+    IF CustomerFileStatus NOT = "00"
+        DISPLAY "Customer file not available, no loyalty points awarded."
+    ELSE
+        READ CustomerFile
+            INVALID KEY DISPLAY "Loyalty card " IDNum " not found, no loyalty points awarded."
+            NOT INVALID KEY
+                ADD WS-PointsEarned TO LoyaltyPoints
+                REWRITE CustomerData
+                CALL "NAMEJOIN" USING FirstName, LastName, WS-CustFullName
+                SET LoyaltyAwarded TO TRUE
+                DISPLAY "Loyalty points earned : " WS-PointsEarned ", new balance : " LoyaltyPoints
+        END-READ
+        CLOSE CustomerFile
+    END-IF.
+
+*> LOOK UP (OR ADD) THE LOGGED-IN USER ID'S LOCKOUT ENTRY
+FIND_LOCKOUT.
+    MOVE 0 TO MatchedLockoutIdx
+    MOVE 1 TO Temp_Count
+    PERFORM UNTIL Temp_Count > LockoutCount
+        IF UserID = TblLockoutID(Temp_Count)
+            MOVE Temp_Count TO MatchedLockoutIdx
+        END-IF
+        ADD 1 TO Temp_Count
+    END-PERFORM.
+
+    IF MatchedLockoutIdx = 0
+        ADD 1 TO LockoutCount
+        MOVE LockoutCount TO MatchedLockoutIdx
+        MOVE UserID TO TblLockoutID(MatchedLockoutIdx)
+        MOVE 0 TO TblFailCount(MatchedLockoutIdx)
+        MOVE 'N' TO TblLocked(MatchedLockoutIdx)
+        PERFORM SAVE_LOCKOUTS
+    END-IF.
+
+*> REWRITE LockoutFile FROM THE IN-MEMORY TABLE SO A FAIL COUNT OR LOCK SURVIVES A RESTART
+SAVE_LOCKOUTS.
+    MOVE 1 TO Temp_Count
+    OPEN OUTPUT LockoutFile
+        PERFORM UNTIL Temp_Count > LockoutCount
+            MOVE TblLockoutID(Temp_Count) TO LO-UserID
+            MOVE TblFailCount(Temp_Count) TO LO-FailCount
+            MOVE TblLocked(Temp_Count) TO LO-Locked
+            WRITE LockoutData
+            ADD 1 TO Temp_Count
+        END-PERFORM
+    CLOSE LockoutFile.
+
+*> LOOK UP THE ENTERED USER ID AGAINST THE CASHIER TABLE
+FIND_CASHIER.
+    MOVE 0 TO IDCorrect
+    MOVE 0 TO MatchedCashierIdx
+    MOVE 1 TO Temp_Count
+    PERFORM UNTIL Temp_Count > CashierCount
+        IF UserID = TblCashierID(Temp_Count)
+            MOVE 1 TO IDCorrect
+            MOVE Temp_Count TO MatchedCashierIdx
+        END-IF
+        ADD 1 TO Temp_Count
+    END-PERFORM.
+
+*> CAPTURE HOW THE CUSTOMER PAID - CASH, CARD, OR A CASH/CARD SPLIT
+PROCESS_PAYMENT.
+    MOVE SPACE TO Tender1Type
+    MOVE SPACE TO Tender2Type
+    MOVE 0 TO Tender1AmtNum
+    MOVE 0 TO Tender2AmtNum
+
+    DISPLAY " "
+    DISPLAY "Payment type - (C)ash, Ca(R)d, (S)plit cash/card : " WITH NO ADVANCING
+    ACCEPT TenderChoice
+
+    EVALUATE TRUE
+        WHEN Tender_Card
+            MOVE "CARD" TO Tender1Type
+            MOVE FinalTotalNum TO Tender1AmtNum
+        WHEN Tender_Split
+            DISPLAY "Cash amount tendered : " WITH NO ADVANCING
+            ACCEPT Tender1AmtEdit
+            MOVE Tender1AmtEdit TO Tender1AmtNum
+            IF Tender1AmtNum > FinalTotalNum
+                MOVE FinalTotalNum TO Tender1AmtNum
+            END-IF
+            MOVE "CASH" TO Tender1Type
+            MOVE "CARD" TO Tender2Type
+            COMPUTE Tender2AmtNum = FinalTotalNum - Tender1AmtNum
+            DISPLAY "Remaining charged to card : " Tender2AmtNum
+        WHEN OTHER *> Tender_Cash or anything unrecognised defaults to cash
+            MOVE "CASH" TO Tender1Type
+            MOVE FinalTotalNum TO Tender1AmtNum
+    END-EVALUATE.
+
+*> CLEAR A CONFIRMED ORDER AND JOURNAL IT AS VOIDED INSTEAD OF SOLD
+VOID_ORDER.
+    ACCEPT WS-LogDate FROM DATE YYYYMMDD.
+    ACCEPT WS-LogTimeRaw FROM TIME.
+    MOVE WS-LogTimeRaw(1:6) TO WS-LogTime.
+
+    OPEN EXTEND SalesLog
+        MOVE SPACE TO SalesLogRecord
+        MOVE 'V' TO SL-RecType
+        MOVE UserID TO SL-UserID
+        MOVE WS-LogDate TO SL-Date
+        MOVE WS-LogTime TO SL-Time
+        MOVE FinalTotalNum TO SL-Amount
+        MOVE DiscountCode TO SL-DiscountCode
+        WRITE SalesLogRecord
+    CLOSE SalesLog.
+
+    MOVE SPACE TO OrderNo
+    MOVE 0 TO TotalOrderPriceNum
+    MOVE TotalOrderPriceNum TO TotalOrderPrice
+    DISPLAY "ORDER VOIDED.".
+
+*> WRITE OUT AN ITEMIZED RECEIPT FOR THE CONFIRMED ORDER
+PRINT_RECEIPT.
+    ACCEPT WS-LogDate FROM DATE YYYYMMDD.
+    ACCEPT WS-LogTimeRaw FROM TIME.
+    MOVE WS-LogTimeRaw(1:6) TO WS-LogTime.
+
+    *> REMEMBER THIS RECEIPT'S TIMESTAMP SO REPRINT_RECEIPT CAN DEFAULT TO IT
+    MOVE WS-LogDate TO WS-LastReceiptDate
+    MOVE WS-LogTime TO WS-LastReceiptTime
+    SET HaveLastReceipt TO TRUE
+
+    OPEN EXTEND ReceiptFile.
+        MOVE SPACE TO ReceiptLine
+        STRING "RECEIPT - USER " DELIMITED BY SIZE
+            UserID DELIMITED BY SIZE
+            " - " DELIMITED BY SIZE
+            WS-LogDate DELIMITED BY SIZE
+            "-" DELIMITED BY SIZE
+            WS-LogTime DELIMITED BY SIZE
+            INTO ReceiptLine
+        WRITE ReceiptLine
+        MOVE "--------------------------------------------" TO ReceiptLine
+        WRITE ReceiptLine
+
+        OPEN EXTEND SalesLog
+            MOVE SPACE TO SalesLogRecord
+            MOVE 'H' TO SL-RecType
+            MOVE UserID TO SL-UserID
+            MOVE WS-LogDate TO SL-Date
+            MOVE WS-LogTime TO SL-Time
+            MOVE FinalTotalNum TO SL-Amount
+            MOVE DiscountCode TO SL-DiscountCode
+            MOVE Tender1Type TO SL-Tender1Type
+            MOVE Tender1AmtNum TO SL-Tender1Amt
+            MOVE Tender2Type TO SL-Tender2Type
+            MOVE Tender2AmtNum TO SL-Tender2Amt
+            WRITE SalesLogRecord
+
+        MOVE 1 TO Temp_Count
+        OPEN INPUT MenuFile
+            PERFORM UNTIL Temp_Count > 25
+                IF OrderItemID(Temp_Count) IS NOT = SPACE
+                    MOVE OrderItemID(Temp_Count) TO MenuID
+                    READ MenuFile KEY IS MenuID  *> direct read, no more scanning the whole menu
+                        INVALID KEY CONTINUE
+                        NOT INVALID KEY
+                            MOVE MenuID TO RcptItemID
+                            MOVE MenuItemName TO RcptItemName
+                            MOVE OrderItemQty(Temp_Count) TO RcptItemQty
+                            MOVE MenuItemPrice TO WS-ItemPrice
+                            MOVE WS-ItemPrice TO CF-AmountIn
+                            CALL "CURRFMT" USING CF-AmountIn, LC-CurrencySymbol, RcptItemPrice
+                            COMPUTE WS-LineTotal = WS-ItemPrice * OrderItemQty(Temp_Count)
+                            MOVE WS-LineTotal TO CF-AmountIn
+                            CALL "CURRFMT" USING CF-AmountIn, LC-CurrencySymbol, RcptLineTotal
+                            MOVE ReceiptDetailLine TO ReceiptLine
+                            WRITE ReceiptLine
+                            MOVE SPACE TO SalesLogRecord
+                            MOVE 'I' TO SL-RecType
+                            MOVE UserID TO SL-UserID
+                            MOVE WS-LogDate TO SL-Date
+                            MOVE WS-LogTime TO SL-Time
+                            MOVE MenuID TO SL-MenuID
+                            MOVE MenuItemName TO SL-MenuItemName
+                            MOVE OrderItemQty(Temp_Count) TO SL-Qty
+                            MOVE WS-LineTotal TO SL-Amount
+                            WRITE SalesLogRecord
+                    END-READ
+                END-IF
+                ADD 1 TO Temp_Count
+            END-PERFORM
+        CLOSE MenuFile
+        CLOSE SalesLog
+
+        MOVE SubtotalPriceNum TO CF-AmountIn
+        CALL "CURRFMT" USING CF-AmountIn, LC-CurrencySymbol, RcptSubtotalPrice
+        MOVE ReceiptSubtotalLine TO ReceiptLine
+        WRITE ReceiptLine
+        IF DiscountCode IS NOT = SPACE
+            MOVE DiscountCode TO RcptDiscCode
+            MOVE DiscountAmountNum TO CF-AmountIn
+            CALL "CURRFMT" USING CF-AmountIn, LC-CurrencySymbol, RcptDiscAmount
+            MOVE ReceiptDiscountLine TO ReceiptLine
+            WRITE ReceiptLine
+        END-IF
+        MOVE TaxAmount TO CF-AmountIn
+        CALL "CURRFMT" USING CF-AmountIn, LC-CurrencySymbol, RcptTaxAmount
+        MOVE ReceiptTaxLine TO ReceiptLine
+        WRITE ReceiptLine
+        MOVE FinalTotalNum TO CF-AmountIn
+        CALL "CURRFMT" USING CF-AmountIn, LC-CurrencySymbol, RcptTotalPrice
+        MOVE ReceiptTotalLine TO ReceiptLine
+        WRITE ReceiptLine
+
+        MOVE Tender1Type TO RcptTenderType
+        MOVE Tender1AmtNum TO CF-AmountIn
+        CALL "CURRFMT" USING CF-AmountIn, LC-CurrencySymbol, RcptTenderAmt
+        MOVE ReceiptTenderLine TO ReceiptLine
+        WRITE ReceiptLine
+        IF Tender2Type IS NOT = SPACE
+            MOVE Tender2Type TO RcptTenderType
+            MOVE Tender2AmtNum TO CF-AmountIn
+            CALL "CURRFMT" USING CF-AmountIn, LC-CurrencySymbol, RcptTenderAmt
+            MOVE ReceiptTenderLine TO ReceiptLine
+            WRITE ReceiptLine
+        END-IF
+
+        IF HaveCustomer
+            PERFORM AWARD_LOYALTY_POINTS
+            IF LoyaltyAwarded
+                IF WS-CustFullName IS NOT = SPACE
+                    STRING "CUSTOMER : " DELIMITED BY SIZE
+                        WS-CustFullName DELIMITED BY SIZE
+                        INTO ReceiptLine
+                    WRITE ReceiptLine
+                END-IF
+                STRING "LOYALTY POINTS EARNED : " DELIMITED BY SIZE
+                    WS-PointsEarned DELIMITED BY SIZE
+                    INTO ReceiptLine
+                WRITE ReceiptLine
+            END-IF
+        END-IF
+
+        MOVE SPACE TO ReceiptLine
+        WRITE ReceiptLine
+    CLOSE ReceiptFile.
+
+*> RE-DISPLAY A PAST RECEIPT FROM ReceiptFile, LOCATED BY THE DATE/TIME STAMPED INTO ITS HEADER LINE
+REPRINT_RECEIPT.
+    DISPLAY " "
+    IF HaveLastReceipt
+        MOVE WS-LastReceiptDate TO WS-ReprintDate
+        MOVE WS-LastReceiptTime TO WS-ReprintTime
+        DISPLAY "Reprinting the last receipt printed this session (" WS-ReprintDate "-" WS-ReprintTime ")."
+    ELSE
+        DISPLAY "Enter the receipt date (CCYYMMDD) shown on the original printout : " WITH NO ADVANCING
+        ACCEPT WS-ReprintDate
+        DISPLAY "Enter the receipt time (HHMMSS) shown on the original printout : " WITH NO ADVANCING
+        ACCEPT WS-ReprintTime
+    END-IF
+
+    MOVE SPACE TO WS-ReprintKey
+    STRING " - " DELIMITED BY SIZE
+        WS-ReprintDate DELIMITED BY SIZE
+        "-" DELIMITED BY SIZE
+        WS-ReprintTime DELIMITED BY SIZE
+        INTO WS-ReprintKey
+
+    MOVE 'N' TO WS-ReprintEOF
+    MOVE 'N' TO WS-ReprintFound
+    MOVE 'N' TO WS-ReprintInBlock
+
+    OPEN INPUT ReceiptFile
+    IF WS-ReceiptFileStatus NOT = "00"
+        DISPLAY "No receipts have been printed yet."
+    ELSE
+        DISPLAY " "
+        PERFORM UNTIL WS-ReprintEOF = 'Y'
+            READ ReceiptFile
+                AT END MOVE 'Y' TO WS-ReprintEOF
+                NOT AT END PERFORM ReprintScanLine
+            END-READ
+        END-PERFORM
+        CLOSE ReceiptFile
+        IF NOT ReprintFound
+            DISPLAY "No receipt found with that date and time."
+        END-IF
+    END-IF.
+
+*> CHECK ONE LINE OF ReceiptFile AGAINST THE REQUESTED DATE/TIME WHILE SCANNING FOR A REPRINT
+ReprintScanLine.
+    IF ReceiptLine(1:15) = "RECEIPT - USER "
+        MOVE 'N' TO WS-ReprintInBlock
+        MOVE 0 TO WS-ReprintKeyCount
+        INSPECT ReceiptLine TALLYING WS-ReprintKeyCount FOR ALL WS-ReprintKey
+        IF WS-ReprintKeyCount > 0
+            SET ReprintFound TO TRUE
+            SET ReprintInBlock TO TRUE
+            DISPLAY ReceiptLine
+        END-IF
+    ELSE
+        IF ReprintInBlock
+            DISPLAY ReceiptLine
+        END-IF
+    END-IF.
 
 
