@@ -0,0 +1,12 @@
+    *> Shared layout for the customer.txt/Customer.dat indexed file, included by
+    *> coboltut-10/11/12/13.cob and CUSTLIST.cob so a field change only has to be
+    *> made in one place. IDNum is PIC 9(5) here -- coboltut-13.cob used to carry
+    *> it as PIC 99 on its own before this copybook was pulled out.
+     01 CustomerData.
+         02 IDNum PIC 9(5).
+         02 CustName.
+             03 FirstName PIC X(15).
+             03 LastName PIC X(15).
+             03 EmailAddr PIC X(25).
+             03 PhoneNum PIC X(12).
+         02 LoyaltyPoints PIC 9(7). *> running points balance, earned at checkout in testPOS.cob
